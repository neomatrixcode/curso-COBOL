@@ -0,0 +1,90 @@
+      * CALENDARIO: genera el calendario de 26 periodos quincenales en
+      * TABLA-PERIODOS (copybooks/PERIODOS.cpy, EXTERNAL). Separado de
+      * FUNCIONES_INTRINSECAS.cbl porque ese programa es la demo de
+      * "Hola Mundo"/funciones intrinsecas que se corre por consola;
+      * un consumidor de produccion como PAYREG.cbl solo necesita el
+      * calendario, no la demo completa (Hola Mundo, mayusculas/
+      * minusculas, SUM, aritmetica de fechas de ejemplo) ni sus
+      * DISPLAY de "CRUZA FIN DE MES"/"CRUZA 29 DE FEBRERO" en cada
+      * corrida de nomina.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALENDARIO.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           77 FORMATO-ENTERO PIC s9(9).
+
+      * mismo mecanismo de fechas (Integer-of-Date/Date-of-Integer) que
+      * FUNCIONES_INTRINSECAS.cbl; ver el comentario de ahi para el
+      * porque de la tabla EXTERNAL.
+           77 FISCAL-YEAR-START PIC 9(8) VALUE 20260101.
+           77 PERIODO-IDX PIC 99.
+           COPY PERIODOS.
+
+      * frontera de periodo: le interesa a la captura fiscal si una
+      * quincena cruza fin de mes o el 29 de febrero de un ano
+      * bisiesto, porque la fecha limite de declaracion estatal cambia
+      * segun cual frontera de calendario cruce el periodo
+           77 WS-PERIODO-INICIO PIC 9(8).
+           77 WS-PERIODO-ANIO PIC 9(4).
+           77 WS-PERIODO-MES-INI PIC 99.
+           77 WS-PERIODO-MES-FIN PIC 99.
+           77 WS-BISIESTO PIC X VALUE 'N'.
+              88 ES-BISIESTO VALUE 'S'.
+
+       PROCEDURE DIVISION.
+           PERFORM GENERA-CALENDARIO-QUINCENAL.
+
+      * GOBACK en vez de STOP RUN para que otros programas puedan
+      * CALLear este (ver PAYREG.cbl) sin terminar todo el run unit;
+      * mismo patron que ARITMETICA.cbl/FUNCIONES_INTRINSECAS.cbl.
+           GOBACK.
+
+       GENERA-CALENDARIO-QUINCENAL.
+      * primer fin de periodo: 14 dias despues del inicio del ano
+      * fiscal; cada fin de periodo siguiente es 14 dias despues del
+      * anterior, hasta completar las 26 quincenas del ano
+           compute FORMATO-ENTERO =
+               Function Integer-of-Date(FISCAL-YEAR-START).
+           perform varying PERIODO-IDX from 1 by 1
+                   until PERIODO-IDX > 26
+              compute WS-PERIODO-INICIO =
+                  Function Date-of-Integer(FORMATO-ENTERO)
+              add 14 to FORMATO-ENTERO
+              compute PERIODO-FIN(PERIODO-IDX) =
+                  Function Date-of-Integer(FORMATO-ENTERO)
+              display 'periodo ' PERIODO-IDX ' termina: '
+                  PERIODO-FIN(PERIODO-IDX)
+              perform VALIDA-FRONTERA-PERIODO
+           end-perform.
+
+      * determina si el ano del fin de periodo es bisiesto (regla
+      * gregoriana estandar); COBOL no trae una funcion intrinseca
+      * para esto, asi que se hace con FUNCTION MOD sobre el ano
+       DETERMINA-BISIESTO.
+           move PERIODO-FIN(PERIODO-IDX) (1:4) to WS-PERIODO-ANIO.
+           move 'N' to WS-BISIESTO.
+           if FUNCTION MOD(WS-PERIODO-ANIO, 4) = 0
+              and (FUNCTION MOD(WS-PERIODO-ANIO, 100) not = 0
+                   or FUNCTION MOD(WS-PERIODO-ANIO, 400) = 0)
+              move 'S' to WS-BISIESTO
+           end-if.
+
+      * frontera de la quincena: si el mes de inicio y el mes de fin
+      * no coinciden el periodo cruzo fin de mes; si ademas el ano es
+      * bisiesto y el cruce de mes es febrero-marzo, el periodo
+      * incluyo el 29 de febrero. Las declaraciones fiscales estatales
+      * usan una u otra fecha limite segun cual frontera se cruce.
+       VALIDA-FRONTERA-PERIODO.
+           perform DETERMINA-BISIESTO.
+           move WS-PERIODO-INICIO (5:2) to WS-PERIODO-MES-INI.
+           move PERIODO-FIN(PERIODO-IDX) (5:2) to WS-PERIODO-MES-FIN.
+           if WS-PERIODO-MES-INI not = WS-PERIODO-MES-FIN
+              display '  periodo ' PERIODO-IDX
+                  ' CRUZA FIN DE MES'
+           end-if.
+           if ES-BISIESTO and WS-PERIODO-MES-INI = 02
+                   and WS-PERIODO-MES-FIN = 03
+              display '  periodo ' PERIODO-IDX
+                  ' CRUZA 29 DE FEBRERO (ANIO BISIESTO)'
+           end-if.
