@@ -0,0 +1,83 @@
+      * EMPCONSULTA: transaccion interactiva de consulta del maestro
+      * de empleados por DATO-ID contra el archivo indexado
+      * data/EMPLOYEE.IDX (ver EMPCARGA.cbl), para que nomina pueda
+      * resolver una pregunta suelta ("cual es el SALARIO del empleado
+      * 42") con un READ aleatorio en vez de correr el reporte batch
+      * completo. El operador teclea un codigo de accion, despachado
+      * con EVALUATE, igual que el "evaluate dato when '2' ... when
+      * '5' ..." de CONDICIONES2.cbl. El registro del indexado
+      * (EMPMSTR.cpy) guarda HORAS/PAGO/SALARIO en COMP-3.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPCONSULTA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "data/EMPLOYEE.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EM-DATO-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+           COPY EMPMSTR.
+
+       WORKING-STORAGE SECTION.
+           77 WS-MASTER-STATUS PIC XX VALUE SPACES.
+           77 WS-CONSULTA-ID PIC 99 VALUE ZERO.
+      * codigo de accion de la transaccion: C consulta un DATO-ID, T
+      * termina. Cualquier otro valor se rechaza en WHEN OTHER.
+           77 WS-ACCION PIC X VALUE SPACES.
+           77 WS-TERMINAR PIC X VALUE 'N'.
+              88 CONSULTA-TERMINADA VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESO.
+           OPEN INPUT EMPLOYEE-MASTER.
+           IF WS-MASTER-STATUS NOT = "00"
+              DISPLAY "ERROR AL ABRIR EMPLOYEE-MASTER: "
+                  WS-MASTER-STATUS
+              DISPLAY "CORRA EMPCARGA PRIMERO PARA GENERAR EL INDICE"
+              STOP RUN
+           END-IF.
+
+           PERFORM UNTIL CONSULTA-TERMINADA
+              DISPLAY "ACCION (C=CONSULTAR, T=TERMINAR): "
+                  WITH NO ADVANCING
+              ACCEPT WS-ACCION
+              EVALUATE WS-ACCION
+                 WHEN 'C'
+                    PERFORM SOLICITA-DATO-ID
+                    PERFORM CONSULTA-POR-ID
+                 WHEN 'T'
+                    MOVE 'S' TO WS-TERMINAR
+                 WHEN OTHER
+                    DISPLAY "ACCION NO VALIDA: " WS-ACCION
+              END-EVALUATE
+           END-PERFORM.
+
+           CLOSE EMPLOYEE-MASTER.
+           STOP RUN.
+
+       SOLICITA-DATO-ID.
+           DISPLAY "DATO-ID A CONSULTAR: " WITH NO ADVANCING.
+           ACCEPT WS-CONSULTA-ID.
+
+       CONSULTA-POR-ID.
+           MOVE WS-CONSULTA-ID TO EM-DATO-ID.
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                  DISPLAY "NO EXISTE EMPLEADO CON DATO-ID: "
+                      WS-CONSULTA-ID
+               NOT INVALID KEY
+                  DISPLAY "DATO-ID  : " EM-DATO-ID
+                  DISPLAY "HORAS    : " EM-HORAS
+                  DISPLAY "PAGO     : " EM-PAGO
+                  DISPLAY "SALARIO  : " EM-SALARIO
+                  DISPLAY "MX-ESTADO: " EM-MX-ESTADO
+                  DISPLAY "JOB-GRADE: " EM-JOB-GRADE
+                  DISPLAY "DEPTO    : " EM-DEPARTAMENTO
+                  DISPLAY "STATUS   : " EM-EMPLOYEE-STATUS
+           END-READ.
