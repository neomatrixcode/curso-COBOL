@@ -0,0 +1,104 @@
+      * GLPOST: arma los asientos contables (journal entries) para el
+      * mayor general (GL) a partir de GL-COMM-AREA (ver
+      * copybooks/GLCOMM.cpy), que PAYROLL-RUN llena con GL-SALARIO
+      * (total de TIPOSDEDATOS) y GL-RESULTADO (RESULTADO normalizado
+      * de ARITMETICA) despues de CALLear ambos subprogramas. Antes de
+      * esto, esos numeros solo se veian en un DISPLAY y alguien los
+      * volvia a teclear a mano en el sistema de contabilidad.
+      * Se CALLea desde PAYROLL-RUN, igual que ARITMETICA y
+      * TIPOSDEDATOS (GOBACK en vez de STOP RUN al final para poder
+      * regresar el control al que lo invoco).
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLPOST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOURNAL-FILE ASSIGN TO "data/GLPOST.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOURNAL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOURNAL-FILE.
+       01  JOURNAL-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY GLCOMM.
+           77 WS-JOURNAL-STATUS PIC XX VALUE SPACES.
+      * cuentas contables fijas de esta interfaz: 500100/200100 para el
+      * asiento de nomina (SALARIO), 500200/200200 para el asiento de
+      * ARITMETICA (RESULTADO); un catalogo de cuentas mas completo
+      * queda fuera de alcance de este ejercicio.
+           77 WS-CUENTA-DEBITO-NOM  PIC X(6) VALUE '500100'.
+           77 WS-CUENTA-CREDITO-NOM PIC X(6) VALUE '200100'.
+           77 WS-CUENTA-DEBITO-RES  PIC X(6) VALUE '500200'.
+           77 WS-CUENTA-CREDITO-RES PIC X(6) VALUE '200200'.
+
+       01  WS-ASIENTO-LINE.
+           05  WS-A-CUENTA    PIC X(6).
+           05  FILLER         PIC X(2) VALUE SPACES.
+           05  WS-A-TIPO      PIC X(7).
+           05  FILLER         PIC X(2) VALUE SPACES.
+      * GL-RESULTADO (a diferencia de GL-SALARIO) puede llegar negativo
+      * de ARITMETICA; el signo final '-' se imprime solo cuando el
+      * monto es negativo, en blanco si no.
+           05  WS-A-MONTO     PIC $Z,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER         PIC X(2) VALUE SPACES.
+           05  WS-A-DESC      PIC X(30).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESO.
+           OPEN OUTPUT JOURNAL-FILE.
+           IF WS-JOURNAL-STATUS NOT = "00"
+              DISPLAY "ERROR AL ABRIR JOURNAL-FILE: "
+                  WS-JOURNAL-STATUS
+              GOBACK
+           END-IF.
+
+           MOVE 'CUENTA'    TO WS-A-CUENTA.
+           MOVE 'TIPO'      TO WS-A-TIPO.
+           MOVE SPACES      TO WS-A-DESC.
+           MOVE WS-ASIENTO-LINE TO JOURNAL-LINE.
+           WRITE JOURNAL-LINE.
+
+           PERFORM ESCRIBE-ASIENTO-NOMINA.
+           PERFORM ESCRIBE-ASIENTO-ARITMETICA.
+
+           CLOSE JOURNAL-FILE.
+           DISPLAY "GLPOST: asientos escritos en data/GLPOST.OUT".
+           GOBACK.
+
+      * asiento de doble entrada para el total de SALARIO de la
+      * corrida: debito a gasto de nomina, credito a nomina por pagar
+       ESCRIBE-ASIENTO-NOMINA.
+           MOVE WS-CUENTA-DEBITO-NOM TO WS-A-CUENTA.
+           MOVE 'DEBITO' TO WS-A-TIPO.
+           MOVE GL-SALARIO TO WS-A-MONTO.
+           MOVE 'GASTO DE NOMINA' TO WS-A-DESC.
+           MOVE WS-ASIENTO-LINE TO JOURNAL-LINE.
+           WRITE JOURNAL-LINE.
+
+           MOVE WS-CUENTA-CREDITO-NOM TO WS-A-CUENTA.
+           MOVE 'CREDITO' TO WS-A-TIPO.
+           MOVE GL-SALARIO TO WS-A-MONTO.
+           MOVE 'NOMINA POR PAGAR' TO WS-A-DESC.
+           MOVE WS-ASIENTO-LINE TO JOURNAL-LINE.
+           WRITE JOURNAL-LINE.
+
+      * asiento de doble entrada para RESULTADO (ya normalizado a
+      * WS-MONEDA-BASE por CONVIERTE-A-MONEDA-BASE en ARITMETICA.cbl)
+       ESCRIBE-ASIENTO-ARITMETICA.
+           MOVE WS-CUENTA-DEBITO-RES TO WS-A-CUENTA.
+           MOVE 'DEBITO' TO WS-A-TIPO.
+           MOVE GL-RESULTADO TO WS-A-MONTO.
+           MOVE 'RESULTADO ARITMETICA' TO WS-A-DESC.
+           MOVE WS-ASIENTO-LINE TO JOURNAL-LINE.
+           WRITE JOURNAL-LINE.
+
+           MOVE WS-CUENTA-CREDITO-RES TO WS-A-CUENTA.
+           MOVE 'CREDITO' TO WS-A-TIPO.
+           MOVE GL-RESULTADO TO WS-A-MONTO.
+           MOVE 'CONTRAPARTIDA RESULTADO' TO WS-A-DESC.
+           MOVE WS-ASIENTO-LINE TO JOURNAL-LINE.
+           WRITE JOURNAL-LINE.
