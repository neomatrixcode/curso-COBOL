@@ -7,11 +7,47 @@
               77 COUNTER PIC 9(2).
               77 COUNTER-2 PIC 9(2).
 
+      * estadisticas de fin de job (mismo patron que TIPOSDEDATOS.cbl);
+      * CICLOS no lee registros, asi que WS-STAT-ITERACIONES -cuantas
+      * vueltas de PERFORM se ejecutaron en total- hace las veces de
+      * "procesados"
+              77 WS-STAT-ITERACIONES PIC 9(6) VALUE ZERO.
+              01  WS-STAT-INI.
+                  05  WS-STAT-HH-INI PIC 99.
+                  05  WS-STAT-MM-INI PIC 99.
+                  05  WS-STAT-SS-INI PIC 99.
+              01  WS-STAT-FIN.
+                  05  WS-STAT-HH-FIN PIC 99.
+                  05  WS-STAT-MM-FIN PIC 99.
+                  05  WS-STAT-SS-FIN PIC 99.
+              77 WS-STAT-SEG-INI PIC 9(5) VALUE ZERO.
+              77 WS-STAT-SEG-FIN PIC 9(5) VALUE ZERO.
+              77 WS-STAT-SEG-TRANSCURRIDOS PIC 9(5) VALUE ZERO.
+
+      * guarda de ventana de batch: el FOR anidado de mas abajo
+      * representa el ciclo de proceso de empleados de un job real de
+      * toda la noche (ver el comentario de CHECKPOINT-FILE en
+      * TIPOSDEDATOS.cbl, que ya reusa este mismo patron de PERFORM
+      * VARYING COUNTER); si al terminar una vuelta ya se llevan mas
+      * segundos que WS-BATCH-VENTANA-SEG, el job para limpiamente en
+      * vez de seguir corriendo hasta encimarse con el horario en
+      * linea del siguiente dia habil.
+              77 WS-BATCH-VENTANA-SEG PIC 9(5) VALUE 28800.
+              77 WS-STAT-SEG-ACTUAL PIC 9(5) VALUE ZERO.
+              77 WS-VENTANA-EXCEDIDA PIC X VALUE 'N'.
+                 88 VENTANA-DE-BATCH-EXCEDIDA VALUE 'S'.
+
        PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-STAT-INI.
+           COMPUTE WS-STAT-SEG-INI =
+               WS-STAT-HH-INI * 3600 + WS-STAT-MM-INI * 60
+                   + WS-STAT-SS-INI.
+
       * REPITE 2 VECES UN BLOQUE DE SENTENCIAS
            PERFORM 2 times
       * las intrucciones dentro de un PERFORM no llevan "punto"
               display "HOLA"
+              ADD 1 TO WS-STAT-ITERACIONES
       * el "punto" se coloca despues del END-PERFORM.
            END-PERFORM.
            DISPLAY "------------------------------------------------".
@@ -20,16 +56,28 @@
       * for (COUNTER = 1, COUNTER<4, COUNTER++ )
            PERFORM varying COUNTER from 01 BY 1 until COUNTER equal 4
               DISPLAY "Counter = "COUNTER
+              ADD 1 TO WS-STAT-ITERACIONES
            END-PERFORM.
            DISPLAY "------------------------------------------------".
 
       * CREA UN FOR ANIDADO
-           PERFORM varying COUNTER from 01 BY 1 until COUNTER equal 3
-            after  COUNTER-2 from 01 BY 1 until COUNTER-2 equal 3
+           PERFORM varying COUNTER from 01 BY 1
+                   until COUNTER equal 3
+                      OR VENTANA-DE-BATCH-EXCEDIDA
+            after  COUNTER-2 from 01 BY 1
+                   until COUNTER-2 equal 3
+                      OR VENTANA-DE-BATCH-EXCEDIDA
               DISPLAY "Counter = "COUNTER
               DISPLAY "Counter-2 = "COUNTER-2
             DISPLAY "- - - -  - - - - - - - - - - - "
+              ADD 1 TO WS-STAT-ITERACIONES
+              PERFORM VERIFICA-VENTANA-BATCH
            END-PERFORM.
+           IF VENTANA-DE-BATCH-EXCEDIDA
+              DISPLAY "ADVERTENCIA: VENTANA DE BATCH EXCEDIDA, JOB "
+                  "TERMINADO LIMPIAMENTE EN COUNTER=" COUNTER
+                  " COUNTER-2=" COUNTER-2
+           END-IF.
            DISPLAY "------------------------------------------------".
 
       * CREA UN WHILE AUMENTANDO DE 1 EN 1 EL COUNTER
@@ -37,6 +85,7 @@
            PERFORM until COUNTER = 5
               DISPLAY "Counter = "COUNTER
               ADD 1 TO COUNTER giving COUNTER
+              ADD 1 TO WS-STAT-ITERACIONES
            END-PERFORM.
            DISPLAY "------------------------------------------------".
 
@@ -46,9 +95,11 @@
            PERFORM WITH test after until COUNTER = 5
               DISPLAY "Counter = "COUNTER
               ADD 1 TO COUNTER giving COUNTER
+              ADD 1 TO WS-STAT-ITERACIONES
            END-PERFORM.
            DISPLAY "------------------------------------------------".
 
+
       * los parrafos cumplen la funcion de "etiquetas", permiten agrupar
       * codigo, para despues ser "llamadas" o "saltar" a estas
            parrafo1.
@@ -56,10 +107,35 @@
       * donde fue invocado, a diferencia de GO TO que continua la ejecucion del
       * programa en el punto donde se quedo
            PERFORM parrafo2 3 TIMES.
+           PERFORM IMPRIME-ESTADISTICAS.
            STOP RUN.
 
            parrafo2.
            DISPLAY "soy una instruccion en el parrafo2".
+           ADD 1 TO WS-STAT-ITERACIONES.
 
            parrafo3.
            DISPLAY "soy una instruccion en el parrafo3".
+
+      * checa el reloj contra WS-BATCH-VENTANA-SEG; se llama al final
+      * de cada vuelta del FOR anidado, igual que ESCRIBE-CHECKPOINT se
+      * llama cada WS-INTERVALO-CHECKPOINT registros en TIPOSDEDATOS
+       VERIFICA-VENTANA-BATCH.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-STAT-FIN.
+           COMPUTE WS-STAT-SEG-ACTUAL =
+               WS-STAT-HH-FIN * 3600 + WS-STAT-MM-FIN * 60
+                   + WS-STAT-SS-FIN.
+           IF WS-STAT-SEG-ACTUAL - WS-STAT-SEG-INI
+                   > WS-BATCH-VENTANA-SEG
+              MOVE 'S' TO WS-VENTANA-EXCEDIDA
+           END-IF.
+
+           IMPRIME-ESTADISTICAS.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-STAT-FIN.
+           COMPUTE WS-STAT-SEG-FIN =
+               WS-STAT-HH-FIN * 3600 + WS-STAT-MM-FIN * 60
+                   + WS-STAT-SS-FIN.
+           COMPUTE WS-STAT-SEG-TRANSCURRIDOS =
+               WS-STAT-SEG-FIN - WS-STAT-SEG-INI.
+           DISPLAY "FIN DE JOB CICLOS: ITERACIONES=" WS-STAT-ITERACIONES
+               " SEGUNDOS=" WS-STAT-SEG-TRANSCURRIDOS.
