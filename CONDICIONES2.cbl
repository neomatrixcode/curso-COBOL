@@ -13,26 +13,76 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
            77 dato PIC X value '0'.
+      * mx-estado ya no solo distingue Oaxaca: cada uno de los 32
+      * estados de Mexico tiene su propio nombre de condicion (88),
+      * usando las abreviaturas de 3 letras de circulacion vehicular
            77 mx-estado PIC X(3) value spaces.
-              88 estado-predeterminado value 'oax'.
+              88 es-aguascalientes    value 'agu'.
+              88 es-baja-california   value 'bcn'.
+              88 es-baja-california-s value 'bcs'.
+              88 es-campeche          value 'cam'.
+              88 es-coahuila          value 'coa'.
+              88 es-colima            value 'col'.
+              88 es-chiapas           value 'chp'.
+              88 es-chihuahua         value 'chh'.
+              88 es-cdmx              value 'cmx'.
+              88 es-durango           value 'dur'.
+              88 es-guanajuato        value 'gua'.
+              88 es-guerrero          value 'gro'.
+              88 es-hidalgo           value 'hid'.
+              88 es-jalisco           value 'jal'.
+              88 es-mexico            value 'mex'.
+              88 es-michoacan         value 'mic'.
+              88 es-morelos           value 'mor'.
+              88 es-nayarit           value 'nay'.
+              88 es-nuevo-leon        value 'nle'.
+              88 es-oaxaca            value 'oax'.
+              88 es-puebla            value 'pue'.
+              88 es-queretaro         value 'que'.
+              88 es-quintana-roo      value 'roo'.
+              88 es-san-luis-potosi   value 'slp'.
+              88 es-sinaloa           value 'sin'.
+              88 es-sonora            value 'son'.
+              88 es-tabasco           value 'tab'.
+              88 es-tamaulipas        value 'tam'.
+              88 es-tlaxcala          value 'tla'.
+              88 es-veracruz          value 'ver'.
+              88 es-yucatan           value 'yuc'.
+              88 es-zacatecas         value 'zac'.
+      * estado-valido agrupa las 32 abreviaturas para validar de un
+      * solo lado cualquier estado, en vez de solo distinguir Oaxaca
+              88 estado-valido        values 'agu' 'bcn' 'bcs' 'cam'
+                  'coa' 'col' 'chp' 'chh' 'cmx' 'dur' 'gua' 'gro'
+                  'hid' 'jal' 'mex' 'mic' 'mor' 'nay' 'nle' 'oax'
+                  'pue' 'que' 'roo' 'slp' 'sin' 'son' 'tab' 'tam'
+                  'tla' 'ver' 'yuc' 'zac'.
       * El número de nivel 88 designa una entrada de nombre de condición. Los niveles 88 se utilizan para asignar nombres a los valores en el momento de la ejecución. Por lo tanto, un nombre de condición no es el nombre de un elemento, sino el nombre de un valor. Cada nivel 88 debe estar asociado con un elemento de datos y debe seguir inmediatamente ese elemento en la División de Datos.
 
        PROCEDURE DIVISION.
            move 'zac' to mx-estado.
 
       * inicio del IF
-           IF estado-predeterminado DISPLAY 'el estado es Oaxaca'
-           ELSE DISPLAY 'el estado NO es Oaxaca'
+           IF NOT estado-valido
+              DISPLAY 'el estado NO es un estado valido'
+           ELSE
+              DISPLAY 'el estado es valido: ' mx-estado
            END-IF.
       * fin del bloque IF
 
            move 'oax' to mx-estado.
 
-      * inicio del IF
-           IF estado-predeterminado DISPLAY 'el estado es Oaxaca'
-           ELSE DISPLAY 'el estado NO es Oaxaca'
-           END-IF.
-      * fin del bloque IF
+      * EVALUATE permite ramificar sobre cualquiera de los 32 estados,
+      * no solo sobre Oaxaca como antes
+           EVALUATE TRUE
+              WHEN es-oaxaca
+                 DISPLAY 'el estado es Oaxaca'
+              WHEN es-zacatecas
+                 DISPLAY 'el estado es Zacatecas'
+              WHEN estado-valido
+                 DISPLAY 'el estado es valido: ' mx-estado
+              WHEN OTHER
+                 DISPLAY 'el estado NO es un estado valido'
+           END-EVALUATE.
 
            move '5' to dato
 
