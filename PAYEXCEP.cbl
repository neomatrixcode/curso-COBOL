@@ -0,0 +1,201 @@
+      * PAYEXCEP: reporte de excepciones de SALARIO. Compara el
+      * SALARIO recien calculado de cada empleado (data/PAYCALC.SRT,
+      * salida de TIPOSDEDATOS/PAYSORT) contra el SALARIO del periodo
+      * anterior (YTD-SALARIO-ANTERIOR en data/YTD.DAT, el balance
+      * viejo-maestro que STEP05 YTD-ROLL todavia no ha reemplazado) y
+      * escribe una excepcion cuando el cambio porcentual se pasa del
+      * umbral configurado -mismo estilo de comparacion IF que
+      * CONDICIONES.cbl, solo que aqui la condicion es sobre un
+      * porcentaje calculado en vez de dos literales-.
+      * Corre despues de STEP02 SORT y antes de STEP05 YTD-ROLL (ver
+      * jobs/PAYROLL.job), para leer el balance YTD todavia sin rolar.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYEXCEP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYCALC-FILE ASSIGN TO "data/PAYCALC.SRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYCALC-STATUS.
+
+      * YTD-FILE: balance year-to-date de la corrida anterior, todavia
+      * sin rolar (ver el comentario de encabezado); trae
+      * YTD-SALARIO-ANTERIOR, el SALARIO del periodo anterior.
+           SELECT YTD-FILE ASSIGN TO "data/YTD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YTD-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "data/PAYEXCEP.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYCALC-FILE.
+           COPY EMPREC
+               REPLACING EMPLOYEE-RECORD BY PAYCALC-RECORD
+                         DATO-ID BY PC-DATO-ID
+                         HORAS BY PC-HORAS
+                         PAGO BY PC-PAGO
+                         SALARIO BY PC-SALARIO
+                         MX-ESTADO BY PC-MX-ESTADO
+                         ESTADO-VALIDO BY PC-ESTADO-VALIDO
+                         JOB-GRADE BY PC-JOB-GRADE
+                         DEDUCCION-PERIODO BY PC-DEDUCCION-PERIODO
+                         DEPARTAMENTO BY PC-DEPARTAMENTO
+                         SCHEDULED-HORAS BY PC-SCHEDULED-HORAS
+                         EMPLOYEE-STATUS BY PC-EMPLOYEE-STATUS
+                         ACTIVO BY PC-ACTIVO
+                         BAJA BY PC-BAJA
+                         LICENCIA BY PC-LICENCIA
+                         NET-SALARIO BY PC-NET-SALARIO.
+
+       FD  YTD-FILE.
+           COPY YTDACUM.
+
+       FD  EXCEPTION-FILE.
+           COPY EXCEPREC.
+
+       WORKING-STORAGE SECTION.
+           77 WS-PAYCALC-STATUS PIC XX VALUE SPACES.
+           77 WS-YTD-STATUS PIC XX VALUE SPACES.
+           77 WS-EXCEPTION-STATUS PIC XX VALUE SPACES.
+           77 WS-EOF PIC X VALUE 'N'.
+              88 NO-HAY-MAS-REGISTROS VALUE 'S'.
+           77 WS-YTD-EOF PIC X VALUE 'N'.
+              88 NO-HAY-MAS-YTD VALUE 'S'.
+           77 WS-NUM-YTD PIC 999 VALUE ZERO.
+      * el SALARIO anterior se carga a una tabla en memoria en vez de
+      * leerse en paralelo (mismo motivo que TABLA-YTD en PAYREG.cbl):
+      * PAYCALC-FILE viene ordenado por estado/DATO-ID, no por DATO-ID
+       01  TABLA-SALARIO-ANTERIOR.
+           05  SAL-ANT-ENTRY OCCURS 100 TIMES
+                   INDEXED BY SAL-ANT-IDX.
+               10  TAB-SAL-ANT-ID       PIC 99.
+               10  TAB-SAL-ANT-SALARIO  PIC 9(7)V99.
+
+      * umbral configurable: un cambio de SALARIO cuyo valor absoluto
+      * exceda este porcentaje contra el periodo anterior se reporta
+      * como excepcion. Cambiar el umbral es editar este VALUE, no
+      * tocar la logica de comparacion.
+           77 WS-UMBRAL-PORCENTAJE PIC 999 VALUE 20.
+           77 WS-SALARIO-ANTERIOR-EMP PIC 9(7)V99 VALUE ZERO.
+           77 WS-PORCENTAJE-CAMBIO PIC S999V9 VALUE ZERO.
+           77 WS-NUM-EXCEPCIONES PIC 9(6) VALUE ZERO.
+
+      * estadisticas de fin de job (mismo patron que TIPOSDEDATOS.cbl);
+      * las excepciones de SALARIO son lo mas cercano a "rechazados"
+      * que tiene este programa
+           77 WS-STAT-LEIDOS PIC 9(6) VALUE ZERO.
+           77 WS-STAT-PROCESADOS PIC 9(6) VALUE ZERO.
+           01  WS-STAT-INI.
+               05  WS-STAT-HH-INI PIC 99.
+               05  WS-STAT-MM-INI PIC 99.
+               05  WS-STAT-SS-INI PIC 99.
+           01  WS-STAT-FIN.
+               05  WS-STAT-HH-FIN PIC 99.
+               05  WS-STAT-MM-FIN PIC 99.
+               05  WS-STAT-SS-FIN PIC 99.
+           77 WS-STAT-SEG-INI PIC 9(5) VALUE ZERO.
+           77 WS-STAT-SEG-FIN PIC 9(5) VALUE ZERO.
+           77 WS-STAT-SEG-TRANSCURRIDOS PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESO.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-STAT-INI.
+           COMPUTE WS-STAT-SEG-INI =
+               WS-STAT-HH-INI * 3600 + WS-STAT-MM-INI * 60
+                   + WS-STAT-SS-INI.
+
+           OPEN INPUT PAYCALC-FILE.
+           IF WS-PAYCALC-STATUS NOT = "00"
+              DISPLAY "ERROR AL ABRIR PAYCALC-FILE: "
+                  WS-PAYCALC-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT EXCEPTION-FILE.
+
+           PERFORM CARGA-TABLA-SALARIO-ANTERIOR.
+
+           PERFORM LEE-PAYCALC.
+           PERFORM EVALUA-EXCEPCION UNTIL NO-HAY-MAS-REGISTROS.
+
+           CLOSE PAYCALC-FILE EXCEPTION-FILE.
+           DISPLAY "PAYEXCEP: " WS-NUM-EXCEPCIONES
+               " EXCEPCION(ES) DE SALARIO ESCRITAS A data/PAYEXCEP.OUT".
+           PERFORM IMPRIME-ESTADISTICAS.
+           STOP RUN.
+
+       CARGA-TABLA-SALARIO-ANTERIOR.
+           OPEN INPUT YTD-FILE.
+           IF WS-YTD-STATUS = "00"
+              PERFORM UNTIL NO-HAY-MAS-YTD
+                 READ YTD-FILE
+                    AT END MOVE 'S' TO WS-YTD-EOF
+                    NOT AT END
+                       ADD 1 TO WS-NUM-YTD
+                       MOVE YTD-DATO-ID TO
+                           TAB-SAL-ANT-ID(WS-NUM-YTD)
+                       MOVE YTD-SALARIO-ANTERIOR TO
+                           TAB-SAL-ANT-SALARIO(WS-NUM-YTD)
+                 END-READ
+              END-PERFORM
+              CLOSE YTD-FILE
+           END-IF.
+
+       BUSCA-SALARIO-ANTERIOR.
+           MOVE ZERO TO WS-SALARIO-ANTERIOR-EMP.
+           PERFORM VARYING SAL-ANT-IDX FROM 1 BY 1
+                   UNTIL SAL-ANT-IDX > WS-NUM-YTD
+              IF TAB-SAL-ANT-ID(SAL-ANT-IDX) = PC-DATO-ID
+                 MOVE TAB-SAL-ANT-SALARIO(SAL-ANT-IDX)
+                     TO WS-SALARIO-ANTERIOR-EMP
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+
+       EVALUA-EXCEPCION.
+           ADD 1 TO WS-STAT-LEIDOS.
+           ADD 1 TO WS-STAT-PROCESADOS.
+           PERFORM BUSCA-SALARIO-ANTERIOR.
+      * un empleado nuevo, sin SALARIO de un periodo anterior, no
+      * tiene base de comparacion todavia
+           IF WS-SALARIO-ANTERIOR-EMP > ZERO
+              COMPUTE WS-PORCENTAJE-CAMBIO =
+                  ((PC-SALARIO - WS-SALARIO-ANTERIOR-EMP) /
+                   WS-SALARIO-ANTERIOR-EMP) * 100
+              IF FUNCTION ABS(WS-PORCENTAJE-CAMBIO) >
+                    WS-UMBRAL-PORCENTAJE
+                 PERFORM ESCRIBE-EXCEPCION
+              END-IF
+           END-IF.
+           PERFORM LEE-PAYCALC.
+
+       ESCRIBE-EXCEPCION.
+           DISPLAY "EXCEPCION DE SALARIO, DATO-ID: " PC-DATO-ID
+               " CAMBIO: " WS-PORCENTAJE-CAMBIO "%".
+           MOVE PC-DATO-ID TO EXC-DATO-ID.
+           MOVE WS-SALARIO-ANTERIOR-EMP TO EXC-SALARIO-ANTERIOR.
+           MOVE PC-SALARIO TO EXC-SALARIO-ACTUAL.
+           MOVE WS-PORCENTAJE-CAMBIO TO EXC-PORCENTAJE-CAMBIO.
+           WRITE EXCEPTION-RECORD.
+           ADD 1 TO WS-NUM-EXCEPCIONES.
+
+       LEE-PAYCALC.
+           READ PAYCALC-FILE
+               AT END MOVE 'S' TO WS-EOF
+           END-READ.
+
+       IMPRIME-ESTADISTICAS.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-STAT-FIN.
+           COMPUTE WS-STAT-SEG-FIN =
+               WS-STAT-HH-FIN * 3600 + WS-STAT-MM-FIN * 60
+                   + WS-STAT-SS-FIN.
+           COMPUTE WS-STAT-SEG-TRANSCURRIDOS =
+               WS-STAT-SEG-FIN - WS-STAT-SEG-INI.
+           DISPLAY "FIN DE JOB PAYEXCEP: LEIDOS=" WS-STAT-LEIDOS
+               " PROCESADOS=" WS-STAT-PROCESADOS
+               " RECHAZADOS=" WS-NUM-EXCEPCIONES
+               " SEGUNDOS=" WS-STAT-SEG-TRANSCURRIDOS.
