@@ -8,6 +8,37 @@
            77 NUMERO2 PIC 9 value 2.
            77 RESULTADO PIC 99 VALUE 1.
            77 numerogrande PIC s9(10)v99 COMP-3 VALUE ZERO.
+      * NUMEROGRANDE-MONEDA acompaña a NUMEROGRANDE porque ya hay
+      * contratistas pagados en mas de una moneda; ningun monto entra a
+      * PARM-RESULTADO (el total de toda la corrida) sin pasar antes por
+      * CONVIERTE-A-MONEDA-BASE.
+           77 NUMEROGRANDE-MONEDA PIC X(3) VALUE 'USD'.
+           77 WS-MONEDA-BASE PIC X(3) VALUE 'MXN'.
+           77 WS-NUMEROGRANDE-BASE PIC S9(10)V99 VALUE ZERO.
+      * monto real del contratista en NUMEROGRANDE-MONEDA, separado de
+      * NUMEROGRANDE: NUMEROGRANDE es el literal de demostracion de
+      * ON SIZE ERROR de mas abajo (-9,000,000,000.22, elegido para
+      * desbordar a proposito) y no un monto de nomina; multiplicarlo
+      * por cualquier tipo de cambio real desborda WS-NUMEROGRANDE-BASE
+      * siempre, sin importar el tipo de cambio, por lo que
+      * CONVIERTE-A-MONEDA-BASE nunca podia completar una conversion.
+           77 WS-MONTO-CONTRATISTA PIC S9(10)V99 VALUE 500000.00.
+      * tipo de cambio contra la moneda base, mismo patron de tabla en
+      * memoria que TABLA-TARIFAS en TIPOSDEDATOS.cbl (ahi la tabla se
+      * carga desde PAY-RATE-FILE; aqui son solo 3 monedas fijas, asi
+      * que se cargan con MOVE en CARGA-TIPOS-CAMBIO en vez de agregar
+      * un archivo nuevo solo para esto).
+           77 WS-NUM-MONEDAS PIC 9 VALUE 3.
+      * mismo idioma de bandera 'S'/'N' que WS-DATOID-ENCONTRADO en
+      * TIPOSDEDATOS.cbl, para distinguir "no encontrado" de "si
+      * encontrado pero ya convertido" despues del PERFORM VARYING
+           77 WS-MONEDA-ENCONTRADA PIC X VALUE 'N'.
+              88 MONEDA-ENCONTRADA VALUE 'S'.
+       01  TABLA-TIPO-CAMBIO.
+           05  TIPO-CAMBIO-ENTRY OCCURS 3 TIMES
+                   INDEXED BY TC-IDX.
+               10  TAB-MONEDA        PIC X(3).
+               10  TAB-TIPO-CAMBIO   PIC 9(3)V9999.
       * El empaquetamiento computacional se usa frecuentemente para reducir el
       * tamaño de un archivo.
       * Existenten distintos tipos de empaquetamiento en COBOL
@@ -26,7 +57,18 @@
       * decimal, combian la eficiencia del cmp-4 con la exactitud del comp-3, no
       * se pueden exceder los 18 digitos decimales
 
+           COPY PAYPARM.
+
        PROCEDURE DIVISION.
+      * NUMERO1/NUMERO2 ya no quedan fijos en 1 y 2 por su VALUE
+      * clause; se piden por consola para que ops pueda repetir la
+      * demostracion de ADD/SUBTRACT/MULTIPLY/DIVIDE contra otras
+      * cifras sin recompilar.
+           DISPLAY "NUMERO1 (0-9): " WITH NO ADVANCING.
+           ACCEPT NUMERO1.
+           DISPLAY "NUMERO2 (0-9): " WITH NO ADVANCING.
+           ACCEPT NUMERO2.
+
            DISPLAY "NUMERO1 = "NUMERO1.
            DISPLAY "NUMERO2 = "NUMERO2.
       * SUMA
@@ -83,7 +125,85 @@
 
       *  en C el numero negativo mas pequeño que se puede almacenar en un
       * int es (-2147483647-1)
-           move -9000000000.22 to numerogrande
-           display numerogrande.
+      * cualquier operacion aritmetica que pueda desbordar NUMEROGRANDE
+      * pasa por ON SIZE ERROR en vez de un MOVE simple, para no
+      * almacenar en silencio un valor truncado
+           COMPUTE numerogrande = -9000000000.22
+               ON SIZE ERROR
+                  DISPLAY "ERROR: NUMEROGRANDE fuera de rango"
+               NOT ON SIZE ERROR
+                  DISPLAY numerogrande
+           END-COMPUTE.
+
+      * ejemplo de un valor que si desborda NUMEROGRANDE (mas de 10
+      * digitos enteros): la condicion se detecta en vez de truncarse
+           COMPUTE numerogrande = numerogrande - 9999999999.99
+               ON SIZE ERROR
+                  DISPLAY "ERROR: NUMEROGRANDE fuera de rango"
+               NOT ON SIZE ERROR
+                  DISPLAY numerogrande
+           END-COMPUTE.
+
+      * WS-MONTO-CONTRATISTA llega en NUMEROGRANDE-MONEDA; hay que
+      * normalizarlo a WS-MONEDA-BASE antes de mandarlo a
+      * PARM-RESULTADO, que es el total que PAYROLL-RUN acumula para
+      * toda la corrida.
+           MOVE "00" TO PARM-STATUS.
+           PERFORM CARGA-TIPOS-CAMBIO.
+           PERFORM CONVIERTE-A-MONEDA-BASE.
+
+      * si CONVIERTE-A-MONEDA-BASE desborda no hay conversion valida
+      * que mandar: PARM-RESULTADO se queda en su valor anterior (no
+      * se toca) y PARM-STATUS avisa a PAYROLL-RUN que no continue con
+      * GLPOST con un monto en la moneda equivocada.
+           IF PARM-OK
+              MOVE WS-NUMEROGRANDE-BASE TO PARM-RESULTADO
+           ELSE
+              DISPLAY "ARITMETICA: CONVERSION DE MONEDA FALLO, "
+                  "PARM-RESULTADO NO SE ACTUALIZA"
+              MOVE 90 TO RETURN-CODE
+           END-IF.
+
+           GOBACK.
+
+      * llena TABLA-TIPO-CAMBIO con MOVE en vez de un archivo nuevo
+      * (son solo 3 monedas fijas); mismo estilo imperativo que el
+      * catalogo de 32 estados de CONDICIONES2.cbl/EMPMSTR.cpy
+       CARGA-TIPOS-CAMBIO.
+           MOVE 'MXN' TO TAB-MONEDA (1).
+           MOVE 0001.0000 TO TAB-TIPO-CAMBIO (1).
+           MOVE 'USD' TO TAB-MONEDA (2).
+           MOVE 0017.5000 TO TAB-TIPO-CAMBIO (2).
+           MOVE 'EUR' TO TAB-MONEDA (3).
+           MOVE 0019.0000 TO TAB-TIPO-CAMBIO (3).
 
-           STOP RUN.
+      * busqueda lineal por moneda, mismo patron que
+      * BUSCA-TARIFA-POR-GRADO en TIPOSDEDATOS.cbl
+       CONVIERTE-A-MONEDA-BASE.
+           MOVE WS-MONTO-CONTRATISTA TO WS-NUMEROGRANDE-BASE.
+           IF NUMEROGRANDE-MONEDA NOT = WS-MONEDA-BASE
+              MOVE 'N' TO WS-MONEDA-ENCONTRADA
+              PERFORM VARYING TC-IDX FROM 1 BY 1
+                      UNTIL TC-IDX > WS-NUM-MONEDAS
+                 IF TAB-MONEDA (TC-IDX) = NUMEROGRANDE-MONEDA
+                    MOVE 'S' TO WS-MONEDA-ENCONTRADA
+                    COMPUTE WS-NUMEROGRANDE-BASE =
+                        WS-MONTO-CONTRATISTA * TAB-TIPO-CAMBIO (TC-IDX)
+                        ON SIZE ERROR
+                           DISPLAY "ERROR: CONVERSION DE MONEDA "
+                               "FUERA DE RANGO"
+                           MOVE "90" TO PARM-STATUS
+                    END-COMPUTE
+                    EXIT PERFORM
+                 END-IF
+              END-PERFORM
+      * NUMEROGRANDE-MONEDA no esta en TABLA-TIPO-CAMBIO: sin este
+      * rechazo explicito, WS-NUMEROGRANDE-BASE se quedaba en el monto
+      * sin convertir (linea de arriba) y PARM-STATUS en "00", como si
+      * la moneda desconocida ya estuviera en WS-MONEDA-BASE
+              IF NOT MONEDA-ENCONTRADA
+                 DISPLAY "ERROR: MONEDA NO RECONOCIDA: "
+                     NUMEROGRANDE-MONEDA
+                 MOVE "90" TO PARM-STATUS
+              END-IF
+           END-IF.
