@@ -0,0 +1,263 @@
+      * PAYREG: registro de nomina impreso a partir del archivo
+      * PAYCALC-FILE que produce TIPOSDEDATOS (una linea por empleado,
+      * un quiebre de control con subtotal por MX-ESTADO -inspirado en
+      * el PERFORM VARYING COUNTER ... AFTER COUNTER-2 de CICLOS.cbl,
+      * aqui el nivel externo es el estado y el interno son los
+      * empleados de ese estado- y una linea de gran total al final.
+      * El archivo viene ordenado por MX-ESTADO y, dentro del estado,
+      * por DATO-ID: es la salida de PAYSORT.cbl (data/PAYCALC.SRT),
+      * el paso de SORT de jobs/PAYROLL.job.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYREG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYCALC-FILE ASSIGN TO "data/PAYCALC.SRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYCALC-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "data/PAYREG.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+      * YTD-FILE: balance year-to-date que TIPOSDEDATOS acaba de
+      * actualizar (data/YTD.DAT.NEW); viene en el mismo orden por
+      * DATO-ID que PAYCALC-FILE.
+           SELECT YTD-FILE ASSIGN TO "data/YTD.DAT.NEW"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YTD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYCALC-FILE.
+           COPY EMPREC
+               REPLACING EMPLOYEE-RECORD BY PAYCALC-RECORD
+                         DATO-ID BY PC-DATO-ID
+                         HORAS BY PC-HORAS
+                         PAGO BY PC-PAGO
+                         SALARIO BY PC-SALARIO
+                         MX-ESTADO BY PC-MX-ESTADO
+                         ESTADO-VALIDO BY PC-ESTADO-VALIDO
+                         JOB-GRADE BY PC-JOB-GRADE
+                         DEDUCCION-PERIODO BY PC-DEDUCCION-PERIODO
+                         DEPARTAMENTO BY PC-DEPARTAMENTO
+                         SCHEDULED-HORAS BY PC-SCHEDULED-HORAS
+                         EMPLOYEE-STATUS BY PC-EMPLOYEE-STATUS
+                         ACTIVO BY PC-ACTIVO
+                         BAJA BY PC-BAJA
+                         LICENCIA BY PC-LICENCIA
+                         NET-SALARIO BY PC-NET-SALARIO.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE PIC X(80).
+
+       FD  YTD-FILE.
+           COPY YTDACUM.
+
+       WORKING-STORAGE SECTION.
+           77 WS-PAYCALC-STATUS PIC XX VALUE SPACES.
+           77 WS-REPORT-STATUS PIC XX VALUE SPACES.
+           77 WS-EOF PIC X VALUE 'N'.
+              88 NO-HAY-MAS-REGISTROS VALUE 'S'.
+           77 WS-TOTAL-SALARIO PIC 9(9)V99 VALUE ZERO.
+           77 WS-SUBTOTAL-ESTADO PIC 9(9)V99 VALUE ZERO.
+           77 WS-ESTADO-ANTERIOR PIC X(3) VALUE SPACES.
+           77 WS-PRIMER-REGISTRO PIC X VALUE 'S'.
+              88 ES-PRIMER-REGISTRO VALUE 'S'.
+           77 WS-YTD-STATUS PIC XX VALUE SPACES.
+           77 WS-YTD-EOF PIC X VALUE 'N'.
+              88 NO-HAY-MAS-YTD VALUE 'S'.
+           77 WS-NUM-YTD PIC 999 VALUE ZERO.
+
+      * estadisticas de fin de job (mismo patron que TIPOSDEDATOS.cbl);
+      * PAYREG solo imprime, no rechaza registros
+           77 WS-STAT-LEIDOS PIC 9(6) VALUE ZERO.
+           77 WS-STAT-PROCESADOS PIC 9(6) VALUE ZERO.
+           77 WS-STAT-RECHAZADOS PIC 9(6) VALUE ZERO.
+           01  WS-STAT-INI.
+               05  WS-STAT-HH-INI PIC 99.
+               05  WS-STAT-MM-INI PIC 99.
+               05  WS-STAT-SS-INI PIC 99.
+           01  WS-STAT-FIN.
+               05  WS-STAT-HH-FIN PIC 99.
+               05  WS-STAT-MM-FIN PIC 99.
+               05  WS-STAT-SS-FIN PIC 99.
+           77 WS-STAT-SEG-INI PIC 9(5) VALUE ZERO.
+           77 WS-STAT-SEG-FIN PIC 9(5) VALUE ZERO.
+           77 WS-STAT-SEG-TRANSCURRIDOS PIC 9(5) VALUE ZERO.
+
+      * tabla en memoria en vez de una lectura en paralelo contra
+      * PAYCALC-FILE: el paso de SORT (ver jobs/PAYROLL.job) reordena
+      * PAYCALC-FILE por estado/DATO-ID, asi que ya no viene en el
+      * mismo orden que YTD-FILE
+       01  TABLA-YTD.
+           05  YTD-ENTRY OCCURS 100 TIMES
+                   INDEXED BY YTD-IDX2.
+               10  TAB-YTD-ID       PIC 99.
+               10  TAB-YTD-SALARIO  PIC 9(9)V99.
+
+       01  WS-DETALLE-LINE.
+           05  WS-D-ID     PIC Z9.
+           05  FILLER      PIC X(3) VALUE SPACES.
+           05  WS-D-HORAS  PIC ZZ9.
+           05  FILLER      PIC X(3) VALUE SPACES.
+           05  WS-D-PAGO   PIC $Z,ZZ9.99.
+           05  FILLER      PIC X(2) VALUE SPACES.
+           05  WS-D-SAL    PIC $Z,ZZZ,ZZ9.99.
+           05  FILLER      PIC X(3) VALUE SPACES.
+           05  WS-D-EDO    PIC X(3).
+           05  FILLER      PIC X(3) VALUE SPACES.
+           05  WS-D-YTD    PIC $Z,ZZZ,ZZ9.99.
+           05  FILLER      PIC X(3) VALUE SPACES.
+           05  WS-D-NETO   PIC $Z,ZZZ,ZZ9.99.
+
+       01  WS-SUBTOTAL-LINE.
+           05  FILLER      PIC X(11) VALUE '  SUBTOTAL '.
+           05  WS-S-EDO    PIC X(3).
+           05  FILLER      PIC X(6) VALUE SPACES.
+           05  WS-S-SAL    PIC $Z,ZZZ,ZZ9.99.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER      PIC X(20) VALUE 'TOTAL SALARIO ...  '.
+           05  WS-T-SAL    PIC $Z,ZZZ,ZZ9.99.
+
+      * fin del periodo quincenal que se esta imprimiendo: TABLA-
+      * PERIODOS (copybooks/PERIODOS.cpy) la llena CALENDARIO via CALL
+      * mas abajo; se usa la ultima quincena generada (PERIODO-FIN(26))
+      * como fecha de cierre del ano fiscal en el encabezado del
+      * reporte.
+           COPY PERIODOS.
+           01  WS-PERIODO-LINE.
+               05  FILLER          PIC X(24)
+                       VALUE 'PERIODO FISCAL TERMINA:'.
+               05  FILLER          PIC X VALUE SPACE.
+               05  WS-P-FIN        PIC 9(8).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESO.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-STAT-INI.
+           COMPUTE WS-STAT-SEG-INI =
+               WS-STAT-HH-INI * 3600 + WS-STAT-MM-INI * 60
+                   + WS-STAT-SS-INI.
+
+           OPEN INPUT PAYCALC-FILE.
+           IF WS-PAYCALC-STATUS NOT = "00"
+              DISPLAY "ERROR AL ABRIR PAYCALC-FILE: "
+                  WS-PAYCALC-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+
+           PERFORM CARGA-TABLA-YTD.
+
+      * llena TABLA-PERIODOS (EXTERNAL) para poder imprimir el fin del
+      * periodo fiscal en el encabezado (ver copybooks/PERIODOS.cpy);
+      * CALENDARIO solo genera el calendario, no arrastra la demo de
+      * FUNCIONES_INTRINSECAS.cbl (Hola Mundo, etc.) a esta corrida.
+           CALL "CALENDARIO".
+           MOVE PERIODO-FIN(26) TO WS-P-FIN.
+           MOVE WS-PERIODO-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE SPACES TO REPORT-LINE.
+           MOVE 'ID   HORAS   PAGO       SALARIO      EDO         YTD'
+               TO REPORT-LINE(1:52).
+           MOVE '     NETO' TO REPORT-LINE(63:9).
+           WRITE REPORT-LINE.
+
+           PERFORM LEE-PAYCALC.
+           PERFORM IMPRIME-DETALLE UNTIL NO-HAY-MAS-REGISTROS.
+
+      * quiebre final: imprime el subtotal del ultimo estado leido
+           IF NOT ES-PRIMER-REGISTRO
+              PERFORM IMPRIME-SUBTOTAL-ESTADO
+           END-IF.
+
+           MOVE WS-TOTAL-SALARIO TO WS-T-SAL.
+           MOVE WS-TOTAL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           CLOSE PAYCALC-FILE REPORT-FILE.
+           PERFORM IMPRIME-ESTADISTICAS.
+           STOP RUN.
+
+       IMPRIME-DETALLE.
+           ADD 1 TO WS-STAT-LEIDOS.
+      * quiebre de control: cuando cambia MX-ESTADO se cierra el
+      * subtotal del estado anterior antes de seguir con el nuevo
+           IF ES-PRIMER-REGISTRO
+              MOVE PC-MX-ESTADO TO WS-ESTADO-ANTERIOR
+              MOVE 'N' TO WS-PRIMER-REGISTRO
+           ELSE
+              IF PC-MX-ESTADO NOT = WS-ESTADO-ANTERIOR
+                 PERFORM IMPRIME-SUBTOTAL-ESTADO
+                 MOVE PC-MX-ESTADO TO WS-ESTADO-ANTERIOR
+              END-IF
+           END-IF.
+
+           MOVE PC-DATO-ID TO WS-D-ID.
+           MOVE PC-HORAS TO WS-D-HORAS.
+           MOVE PC-PAGO TO WS-D-PAGO.
+           MOVE PC-SALARIO TO WS-D-SAL.
+           MOVE PC-MX-ESTADO TO WS-D-EDO.
+           MOVE PC-NET-SALARIO TO WS-D-NETO.
+           PERFORM BUSCA-YTD-POR-ID.
+           MOVE WS-DETALLE-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           ADD PC-SALARIO TO WS-TOTAL-SALARIO.
+           ADD PC-SALARIO TO WS-SUBTOTAL-ESTADO.
+           ADD 1 TO WS-STAT-PROCESADOS.
+           PERFORM LEE-PAYCALC.
+
+       IMPRIME-SUBTOTAL-ESTADO.
+           MOVE WS-ESTADO-ANTERIOR TO WS-S-EDO.
+           MOVE WS-SUBTOTAL-ESTADO TO WS-S-SAL.
+           MOVE WS-SUBTOTAL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE ZERO TO WS-SUBTOTAL-ESTADO.
+
+       LEE-PAYCALC.
+           READ PAYCALC-FILE
+               AT END MOVE 'S' TO WS-EOF
+           END-READ.
+
+       CARGA-TABLA-YTD.
+           OPEN INPUT YTD-FILE.
+           IF WS-YTD-STATUS = "00"
+              PERFORM UNTIL NO-HAY-MAS-YTD
+                 READ YTD-FILE
+                    AT END MOVE 'S' TO WS-YTD-EOF
+                    NOT AT END
+                       ADD 1 TO WS-NUM-YTD
+                       MOVE YTD-DATO-ID TO
+                           TAB-YTD-ID(WS-NUM-YTD)
+                       MOVE YTD-SALARIO TO
+                           TAB-YTD-SALARIO(WS-NUM-YTD)
+                 END-READ
+              END-PERFORM
+              CLOSE YTD-FILE
+           END-IF.
+
+       BUSCA-YTD-POR-ID.
+           MOVE ZERO TO WS-D-YTD.
+           PERFORM VARYING YTD-IDX2 FROM 1 BY 1
+                   UNTIL YTD-IDX2 > WS-NUM-YTD
+              IF TAB-YTD-ID(YTD-IDX2) = PC-DATO-ID
+                 MOVE TAB-YTD-SALARIO(YTD-IDX2) TO WS-D-YTD
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+
+       IMPRIME-ESTADISTICAS.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-STAT-FIN.
+           COMPUTE WS-STAT-SEG-FIN =
+               WS-STAT-HH-FIN * 3600 + WS-STAT-MM-FIN * 60
+                   + WS-STAT-SS-FIN.
+           COMPUTE WS-STAT-SEG-TRANSCURRIDOS =
+               WS-STAT-SEG-FIN - WS-STAT-SEG-INI.
+           DISPLAY "FIN DE JOB PAYREG: LEIDOS=" WS-STAT-LEIDOS
+               " PROCESADOS=" WS-STAT-PROCESADOS
+               " RECHAZADOS=" WS-STAT-RECHAZADOS
+               " SEGUNDOS=" WS-STAT-SEG-TRANSCURRIDOS.
