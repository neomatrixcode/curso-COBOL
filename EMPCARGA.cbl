@@ -0,0 +1,142 @@
+      * EMPCARGA: carga el maestro de empleados (data/EMPLOYEE.DAT,
+      * LINE SEQUENTIAL) a un archivo indexado (data/EMPLOYEE.IDX)
+      * organizado por DATO-ID. TIPOSDEDATOS sigue leyendo el archivo
+      * secuencial para la corrida completa de nomina (no tiene sentido
+      * convertir un batch que ya lee todo el archivo a acceso
+      * aleatorio); el indexado es para que EMPCONSULTA.cbl pueda
+      * responder una pregunta suelta de nomina ("cual es el SALARIO
+      * del empleado 42") sin leer el archivo completo cada vez.
+      * Se corre despues de STEP01 CALC (ver jobs/PAYROLL.job). El
+      * registro del indexado (EMPMSTR.cpy) guarda HORAS/PAGO/SALARIO
+      * en COMP-3, no DISPLAY como EMPREC.cpy.
+      *
+      * OPEN OUTPUT sigue reconstruyendo el .IDX completo desde cero en
+      * cada corrida, y eso ya no pierde nada: EMPMANTTO.cbl (req029)
+      * ahora escribe cada ALTA/CAMBIO/BAJA en data/EMPLOYEE.DAT
+      * ademas de en el indexado (ver el comentario de EMPMANTTO.cbl),
+      * asi que EMPLOYEE.DAT es la fuente de verdad completa -
+      * incluyendo status act/baj/lic - antes de que EMPCARGA corra.
+      * Reconstruir el .IDX desde ahi en cada corrida es identico a
+      * fusionarlo registro por registro (no hay ningun DATO-ID que
+      * pueda existir en el .IDX viejo y no en EMPLOYEE.DAT), asi que
+      * no se convirtio esto a un OPEN I-O con READ/REWRITE-o-WRITE por
+      * llave: seria la misma logica de negocio con mas codigo.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPCARGA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "data/EMPLOYEE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPLOYEE-STATUS.
+
+      * EMPLOYEE-MASTER: mismo contenido que EMPLOYEE-FILE, organizado
+      * por DATO-ID para permitir READ ... KEY IS aleatorio.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "data/EMPLOYEE.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EM-DATO-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+           COPY EMPREC.
+
+      * EM-HORAS/EM-PAGO/EM-SALARIO van en COMP-3 (ver EMPMSTR.cpy); el
+      * MOVE contra los campos DISPLAY de EMPLOYEE-FILE hace la
+      * conversion de empaquetado sin nada especial de por medio.
+       FD  EMPLOYEE-MASTER.
+           COPY EMPMSTR.
+
+       WORKING-STORAGE SECTION.
+           77 WS-EMPLOYEE-STATUS PIC XX VALUE SPACES.
+           77 WS-MASTER-STATUS PIC XX VALUE SPACES.
+           77 WS-EOF PIC X VALUE 'N'.
+              88 NO-HAY-MAS-EMPLEADOS VALUE 'S'.
+           77 WS-NUM-CARGADOS PIC 9(6) VALUE ZERO.
+
+      * estadisticas de fin de job (mismo patron que TIPOSDEDATOS.cbl);
+      * EMPCARGA no rechaza registros, todo lo que lee lo carga
+           77 WS-STAT-LEIDOS PIC 9(6) VALUE ZERO.
+           77 WS-STAT-PROCESADOS PIC 9(6) VALUE ZERO.
+           77 WS-STAT-RECHAZADOS PIC 9(6) VALUE ZERO.
+           01  WS-STAT-INI.
+               05  WS-STAT-HH-INI PIC 99.
+               05  WS-STAT-MM-INI PIC 99.
+               05  WS-STAT-SS-INI PIC 99.
+           01  WS-STAT-FIN.
+               05  WS-STAT-HH-FIN PIC 99.
+               05  WS-STAT-MM-FIN PIC 99.
+               05  WS-STAT-SS-FIN PIC 99.
+           77 WS-STAT-SEG-INI PIC 9(5) VALUE ZERO.
+           77 WS-STAT-SEG-FIN PIC 9(5) VALUE ZERO.
+           77 WS-STAT-SEG-TRANSCURRIDOS PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESO.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-STAT-INI.
+           COMPUTE WS-STAT-SEG-INI =
+               WS-STAT-HH-INI * 3600 + WS-STAT-MM-INI * 60
+                   + WS-STAT-SS-INI.
+
+           OPEN INPUT EMPLOYEE-FILE.
+           IF WS-EMPLOYEE-STATUS NOT = "00"
+              DISPLAY "ERROR AL ABRIR EMPLOYEE-FILE: "
+                  WS-EMPLOYEE-STATUS
+              STOP RUN
+           END-IF.
+
+      * el maestro indexado se reconstruye completo en cada corrida de
+      * EMPCARGA, igual que YTD-FILE-OUT reemplaza a YTD-FILE-IN: no
+      * hay mantenimiento incremental del .IDX todavia (ver req029)
+           OPEN OUTPUT EMPLOYEE-MASTER.
+           IF WS-MASTER-STATUS NOT = "00"
+              DISPLAY "ERROR AL ABRIR EMPLOYEE-MASTER: "
+                  WS-MASTER-STATUS
+              CLOSE EMPLOYEE-FILE
+              STOP RUN
+           END-IF.
+
+           PERFORM LEE-EMPLEADO.
+           PERFORM UNTIL NO-HAY-MAS-EMPLEADOS
+              ADD 1 TO WS-STAT-LEIDOS
+              MOVE DATO-ID TO EM-DATO-ID
+              MOVE HORAS TO EM-HORAS
+              MOVE PAGO TO EM-PAGO
+              MOVE SALARIO TO EM-SALARIO
+              MOVE MX-ESTADO TO EM-MX-ESTADO
+              MOVE JOB-GRADE TO EM-JOB-GRADE
+              MOVE DEDUCCION-PERIODO TO EM-DEDUCCION-PERIODO
+              MOVE DEPARTAMENTO TO EM-DEPARTAMENTO
+              MOVE SCHEDULED-HORAS TO EM-SCHEDULED-HORAS
+              MOVE EMPLOYEE-STATUS TO EM-EMPLOYEE-STATUS
+              WRITE EMPLOYEE-MASTER-RECORD
+              ADD 1 TO WS-NUM-CARGADOS
+              ADD 1 TO WS-STAT-PROCESADOS
+              PERFORM LEE-EMPLEADO
+           END-PERFORM.
+
+           CLOSE EMPLOYEE-FILE EMPLOYEE-MASTER.
+           DISPLAY "EMPCARGA: " WS-NUM-CARGADOS
+               " REGISTROS CARGADOS A data/EMPLOYEE.IDX".
+           PERFORM IMPRIME-ESTADISTICAS.
+           STOP RUN.
+
+       LEE-EMPLEADO.
+           READ EMPLOYEE-FILE
+               AT END MOVE 'S' TO WS-EOF
+           END-READ.
+
+       IMPRIME-ESTADISTICAS.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-STAT-FIN.
+           COMPUTE WS-STAT-SEG-FIN =
+               WS-STAT-HH-FIN * 3600 + WS-STAT-MM-FIN * 60
+                   + WS-STAT-SS-FIN.
+           COMPUTE WS-STAT-SEG-TRANSCURRIDOS =
+               WS-STAT-SEG-FIN - WS-STAT-SEG-INI.
+           DISPLAY "FIN DE JOB EMPCARGA: LEIDOS=" WS-STAT-LEIDOS
+               " PROCESADOS=" WS-STAT-PROCESADOS
+               " RECHAZADOS=" WS-STAT-RECHAZADOS
+               " SEGUNDOS=" WS-STAT-SEG-TRANSCURRIDOS.
