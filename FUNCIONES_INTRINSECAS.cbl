@@ -34,4 +34,12 @@
            compute yyyymmdd = Function Date-of-integer(FORMATO-ENTERO).
            display 'la fecha final es:' yyyymmdd.
 
-           STOP RUN.
+      * GOBACK en vez de STOP RUN para que otros programas puedan
+      * CALLear este sin terminar todo el run unit; sigue funcionando
+      * igual cuando se ejecuta como programa principal (mismo patron
+      * que ARITMETICA.cbl). El calendario de periodos quincenales que
+      * antes vivia aqui (GENERA-CALENDARIO-QUINCENAL) se movio a
+      * CALENDARIO.cbl, para que PAYREG.cbl pueda llenar TABLA-PERIODOS
+      * sin arrastrar esta demo (Hola Mundo, mayusculas/minusculas,
+      * SUM, aritmetica de fechas de ejemplo) a cada corrida de nomina.
+           GOBACK.
