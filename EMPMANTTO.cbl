@@ -0,0 +1,393 @@
+      * EMPMANTTO: mantenimiento del maestro de empleados indexado
+      * (data/EMPLOYEE.IDX, ver EMPCARGA.cbl/EMPCONSULTA.cbl). El
+      * operador teclea un codigo de transaccion -A alta, C cambio, B
+      * baja, T termina- despachado con EVALUATE, mismo patron que el
+      * "evaluate dato when '2' ... when '5' ..." de CONDICIONES2.cbl y
+      * el EVALUATE WS-ACCION de EMPCONSULTA.cbl. Antes de este
+      * programa no habia forma de dar de alta, corregir o dar de baja
+      * un registro sin tocar TIPOSDEDATOS.cbl (ver el comentario de
+      * EMPCARGA.cbl: "no hay mantenimiento incremental del .IDX
+      * todavia (ver req029)" -este es ese mantenimiento-.
+      *
+      * data/EMPLOYEE.IDX no es lo que TIPOSDEDATOS.cbl (el calculo
+      * real de nomina) lee: TIPOSDEDATOS lee data/EMPLOYEE.DAT
+      * secuencial (ver EMPREC.cpy). Por eso cada transaccion de aqui
+      * tambien aplica el mismo cambio a EMPLOYEE.DAT (parrafos
+      * CARGA-TABLA-EMPLEADOS/SINCRONIZA-EMPLOYEE-DAT mas abajo),
+      * ademas de al indexado: de otro modo un ALTA/CAMBIO/BAJA nunca
+      * llegaria a afectar una nomina real, y ademas STEP07 REINDEX de
+      * jobs/PAYROLL.job (EMPCARGA.cbl) reconstruye el .IDX completo
+      * desde el .DAT en cada corrida, borrando cualquier edicion que
+      * solo hubiera quedado en el .IDX.
+      *
+      * EMPLOYEE.DAT es LINE SEQUENTIAL (no admite REWRITE/DELETE por
+      * llave como el indexado), asi que se actualiza con el mismo
+      * patron de "cargar todo a una tabla en memoria, aplicar el
+      * cambio, regrabar el archivo completo" que ya usa el resto del
+      * sistema para reemplazar un archivo completo (ver YTD-FILE-OUT/
+      * STEP06 YTD-ROLL en jobs/PAYROLL.job, que tambien arma un
+      * archivo *.NEW y lo vuelve el archivo vigente); aqui el
+      * reemplazo de archivo se hace con CBL_RENAME_FILE en vez de un
+      * paso de shell aparte porque EMPMANTTO es interactivo y debe
+      * dejar EMPLOYEE.DAT listo entre una transaccion y la siguiente.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPMANTTO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "data/EMPLOYEE.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS EM-DATO-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+
+      * EMPLOYEE-FILE/EMPLOYEE-FILE-NEW: el maestro secuencial real que
+      * lee TIPOSDEDATOS (ver comentario de arriba). Se lee completo a
+      * TABLA-EMPLEADOS, se aplica la transaccion en memoria, y se
+      * regraba completo a EMPLOYEE-FILE-NEW antes de reemplazar el
+      * original.
+           SELECT EMPLOYEE-FILE ASSIGN TO "data/EMPLOYEE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPLOYEE-STATUS.
+
+           SELECT EMPLOYEE-FILE-NEW ASSIGN TO "data/EMPLOYEE.DAT.NEW"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPLOYEE-NEW-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+           COPY EMPMSTR.
+
+       FD  EMPLOYEE-FILE.
+           COPY EMPREC.
+
+      * mismo layout que EMPLOYEE-FILE, con cada campo renombrado
+      * (mismo patron BY REPLACING que usa PAYREG.cbl con PC-) para
+      * poder tener las dos FDs abiertas a la vez.
+       FD  EMPLOYEE-FILE-NEW.
+           COPY EMPREC
+               REPLACING EMPLOYEE-RECORD BY NEW-EMPLOYEE-RECORD
+                         DATO-ID BY NEW-DATO-ID
+                         HORAS BY NEW-HORAS
+                         PAGO BY NEW-PAGO
+                         SALARIO BY NEW-SALARIO
+                         MX-ESTADO BY NEW-MX-ESTADO
+                         ESTADO-VALIDO BY NEW-ESTADO-VALIDO
+                         JOB-GRADE BY NEW-JOB-GRADE
+                         DEDUCCION-PERIODO BY NEW-DEDUCCION-PERIODO
+                         DEPARTAMENTO BY NEW-DEPARTAMENTO
+                         SCHEDULED-HORAS BY NEW-SCHEDULED-HORAS
+                         EMPLOYEE-STATUS BY NEW-EMPLOYEE-STATUS
+                         ACTIVO BY NEW-ACTIVO
+                         BAJA BY NEW-BAJA
+                         LICENCIA BY NEW-LICENCIA
+                         NET-SALARIO BY NEW-NET-SALARIO.
+
+       WORKING-STORAGE SECTION.
+           77 WS-MASTER-STATUS PIC XX VALUE SPACES.
+           77 WS-EMPLOYEE-STATUS PIC XX VALUE SPACES.
+           77 WS-EMPLOYEE-NEW-STATUS PIC XX VALUE SPACES.
+      * codigo de transaccion: A alta, C cambio, B baja, T termina.
+      * Cualquier otro valor se rechaza en WHEN OTHER.
+           77 WS-TRANSACCION PIC X VALUE SPACES.
+           77 WS-TERMINAR PIC X VALUE 'N'.
+              88 MANTTO-TERMINADO VALUE 'S'.
+           77 WS-DATO-ID-CAPTURA PIC 99 VALUE ZERO.
+           77 WS-EOF PIC X VALUE 'N'.
+              88 NO-HAY-MAS-EMPLEADOS VALUE 'S'.
+
+      * tabla en memoria de EMPLOYEE.DAT completo, mismo patron OCCURS/
+      * INDEXED BY que TABLA-YTD en PAYREG.cbl
+           01  TABLA-EMPLEADOS.
+               05  TE-ENTRY OCCURS 100 TIMES
+                       INDEXED BY TE-IDX2.
+                   10  TE-DATO-ID           PIC 99.
+                   10  TE-HORAS             PIC 9(3).
+                   10  TE-PAGO              PIC 9(5)V99.
+                   10  TE-SALARIO           PIC 9(7)V99.
+                   10  TE-MX-ESTADO         PIC X(3).
+                   10  TE-JOB-GRADE         PIC X(2).
+                   10  TE-DEDUCCION-PERIODO PIC S9(5)V99
+                                            SIGN IS TRAILING SEPARATE.
+                   10  TE-DEPARTAMENTO      PIC X(4).
+                   10  TE-SCHEDULED-HORAS   PIC 9(3).
+                   10  TE-EMPLOYEE-STATUS   PIC X(3).
+                   10  TE-NET-SALARIO       PIC 9(7)V99.
+           77 WS-NUM-EMPLEADOS PIC 999 VALUE ZERO.
+           77 WS-TE-POS PIC 999 VALUE ZERO.
+
+      * nombres de archivo para el CALL "CBL_RENAME_FILE" que vuelve
+      * vigente al EMPLOYEE-FILE-NEW que se acaba de terminar de grabar
+           77 WS-RUTA-VIEJA PIC X(30) VALUE "data/EMPLOYEE.DAT".
+           77 WS-RUTA-NUEVA PIC X(30) VALUE "data/EMPLOYEE.DAT.NEW".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESO.
+           OPEN I-O EMPLOYEE-MASTER.
+           IF WS-MASTER-STATUS NOT = "00"
+              DISPLAY "ERROR AL ABRIR EMPLOYEE-MASTER: "
+                  WS-MASTER-STATUS
+              DISPLAY "CORRA EMPCARGA PRIMERO PARA GENERAR EL INDICE"
+              STOP RUN
+           END-IF.
+
+           PERFORM UNTIL MANTTO-TERMINADO
+              DISPLAY "TRANSACCION (A=ALTA, C=CAMBIO, B=BAJA, "
+                  "T=TERMINAR): " WITH NO ADVANCING
+              ACCEPT WS-TRANSACCION
+              EVALUATE WS-TRANSACCION
+                 WHEN 'A'
+                    PERFORM DA-DE-ALTA
+                 WHEN 'C'
+                    PERFORM CAMBIA-REGISTRO
+                 WHEN 'B'
+                    PERFORM DA-DE-BAJA
+                 WHEN 'T'
+                    MOVE 'S' TO WS-TERMINAR
+                 WHEN OTHER
+                    DISPLAY "TRANSACCION NO VALIDA: " WS-TRANSACCION
+              END-EVALUATE
+           END-PERFORM.
+
+           CLOSE EMPLOYEE-MASTER.
+           STOP RUN.
+
+       SOLICITA-DATO-ID.
+           DISPLAY "DATO-ID: " WITH NO ADVANCING.
+           ACCEPT WS-DATO-ID-CAPTURA.
+           MOVE WS-DATO-ID-CAPTURA TO EM-DATO-ID.
+
+      * alta de un empleado nuevo: pide todos los campos del registro y
+      * lo escribe; SALARIO arranca en cero, TIPOSDEDATOS lo calcula en
+      * la siguiente corrida de nomina
+       DA-DE-ALTA.
+           PERFORM SOLICITA-DATO-ID.
+           DISPLAY "HORAS: " WITH NO ADVANCING.
+           ACCEPT EM-HORAS.
+           DISPLAY "PAGO: " WITH NO ADVANCING.
+           ACCEPT EM-PAGO.
+           MOVE ZERO TO EM-SALARIO.
+           DISPLAY "MX-ESTADO: " WITH NO ADVANCING.
+           ACCEPT EM-MX-ESTADO.
+           DISPLAY "JOB-GRADE: " WITH NO ADVANCING.
+           ACCEPT EM-JOB-GRADE.
+           DISPLAY "DEDUCCION-PERIODO: " WITH NO ADVANCING.
+           ACCEPT EM-DEDUCCION-PERIODO.
+           DISPLAY "DEPARTAMENTO: " WITH NO ADVANCING.
+           ACCEPT EM-DEPARTAMENTO.
+           DISPLAY "SCHEDULED-HORAS: " WITH NO ADVANCING.
+           ACCEPT EM-SCHEDULED-HORAS.
+           MOVE 'act' TO EM-EMPLOYEE-STATUS.
+
+           WRITE EMPLOYEE-MASTER-RECORD
+               INVALID KEY
+                  DISPLAY "YA EXISTE UN EMPLEADO CON DATO-ID: "
+                      EM-DATO-ID
+               NOT INVALID KEY
+                  DISPLAY "ALTA REGISTRADA, DATO-ID: " EM-DATO-ID
+                  PERFORM CARGA-TABLA-EMPLEADOS
+                  PERFORM INSERTA-EN-TABLA-EMPLEADOS
+                  PERFORM SINCRONIZA-EMPLOYEE-DAT
+           END-WRITE.
+
+      * cambio: solo corrige PAGO, MX-ESTADO, JOB-GRADE,
+      * DEDUCCION-PERIODO, DEPARTAMENTO y SCHEDULED-HORAS de un
+      * registro existente; HORAS y SALARIO los sigue manejando el
+      * calculo de nomina, no la captura de mantenimiento
+       CAMBIA-REGISTRO.
+           PERFORM SOLICITA-DATO-ID.
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                  DISPLAY "NO EXISTE EMPLEADO CON DATO-ID: "
+                      EM-DATO-ID
+               NOT INVALID KEY
+                  DISPLAY "PAGO ACTUAL: " EM-PAGO
+                  DISPLAY "PAGO NUEVO: " WITH NO ADVANCING
+                  ACCEPT EM-PAGO
+                  DISPLAY "MX-ESTADO ACTUAL: " EM-MX-ESTADO
+                  DISPLAY "MX-ESTADO NUEVO: " WITH NO ADVANCING
+                  ACCEPT EM-MX-ESTADO
+                  DISPLAY "JOB-GRADE ACTUAL: " EM-JOB-GRADE
+                  DISPLAY "JOB-GRADE NUEVO: " WITH NO ADVANCING
+                  ACCEPT EM-JOB-GRADE
+                  DISPLAY "DEDUCCION-PERIODO ACTUAL: "
+                      EM-DEDUCCION-PERIODO
+                  DISPLAY "DEDUCCION-PERIODO NUEVA: "
+                      WITH NO ADVANCING
+                  ACCEPT EM-DEDUCCION-PERIODO
+                  DISPLAY "DEPARTAMENTO ACTUAL: " EM-DEPARTAMENTO
+                  DISPLAY "DEPARTAMENTO NUEVO: " WITH NO ADVANCING
+                  ACCEPT EM-DEPARTAMENTO
+                  DISPLAY "SCHEDULED-HORAS ACTUAL: "
+                      EM-SCHEDULED-HORAS
+                  DISPLAY "SCHEDULED-HORAS NUEVO: "
+                      WITH NO ADVANCING
+                  ACCEPT EM-SCHEDULED-HORAS
+                  DISPLAY "STATUS ACTUAL: " EM-EMPLOYEE-STATUS
+                  DISPLAY "STATUS NUEVO (act/baj/lic): "
+                      WITH NO ADVANCING
+                  ACCEPT EM-EMPLOYEE-STATUS
+                  REWRITE EMPLOYEE-MASTER-RECORD
+                  DISPLAY "CAMBIO REGISTRADO, DATO-ID: " EM-DATO-ID
+                  PERFORM CARGA-TABLA-EMPLEADOS
+                  PERFORM ACTUALIZA-EN-TABLA-EMPLEADOS
+                  PERFORM SINCRONIZA-EMPLOYEE-DAT
+           END-READ.
+
+      * baja: el empleado se marca EMPLOYEE-STATUS = 'baj' en vez de
+      * borrarse (EM-BAJA/BAJA ya existen como 88-level exactamente
+      * para esto en EMPMSTR.cpy/EMPREC.cpy); asi conserva su historial
+      * en el maestro y, del lado de EMPLOYEE.DAT, VALIDA-STATUS-
+      * EMPLEADO de TIPOSDEDATOS.cbl (req030) lo salta en la siguiente
+      * corrida de nomina sin que el registro desaparezca del archivo
+       DA-DE-BAJA.
+           PERFORM SOLICITA-DATO-ID.
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                  DISPLAY "NO EXISTE EMPLEADO CON DATO-ID: "
+                      EM-DATO-ID
+               NOT INVALID KEY
+                  MOVE 'baj' TO EM-EMPLOYEE-STATUS
+                  REWRITE EMPLOYEE-MASTER-RECORD
+                  DISPLAY "BAJA REGISTRADA, DATO-ID: " EM-DATO-ID
+                  PERFORM CARGA-TABLA-EMPLEADOS
+                  PERFORM ACTUALIZA-EN-TABLA-EMPLEADOS
+                  PERFORM SINCRONIZA-EMPLOYEE-DAT
+           END-READ.
+
+      * lee EMPLOYEE.DAT completo a TABLA-EMPLEADOS; se llama antes de
+      * cada transaccion que tambien deba tocar EMPLOYEE.DAT, para
+      * partir siempre del contenido mas reciente del archivo
+       CARGA-TABLA-EMPLEADOS.
+           MOVE ZERO TO WS-NUM-EMPLEADOS.
+           MOVE 'N' TO WS-EOF.
+           OPEN INPUT EMPLOYEE-FILE.
+           IF WS-EMPLOYEE-STATUS = "00"
+              PERFORM UNTIL NO-HAY-MAS-EMPLEADOS
+                 READ EMPLOYEE-FILE
+                    AT END MOVE 'S' TO WS-EOF
+                    NOT AT END
+                       ADD 1 TO WS-NUM-EMPLEADOS
+                       MOVE DATO-ID TO
+                           TE-DATO-ID(WS-NUM-EMPLEADOS)
+                       MOVE HORAS TO
+                           TE-HORAS(WS-NUM-EMPLEADOS)
+                       MOVE PAGO TO
+                           TE-PAGO(WS-NUM-EMPLEADOS)
+                       MOVE SALARIO TO
+                           TE-SALARIO(WS-NUM-EMPLEADOS)
+                       MOVE MX-ESTADO TO
+                           TE-MX-ESTADO(WS-NUM-EMPLEADOS)
+                       MOVE JOB-GRADE TO
+                           TE-JOB-GRADE(WS-NUM-EMPLEADOS)
+                       MOVE DEDUCCION-PERIODO TO
+                           TE-DEDUCCION-PERIODO(WS-NUM-EMPLEADOS)
+                       MOVE DEPARTAMENTO TO
+                           TE-DEPARTAMENTO(WS-NUM-EMPLEADOS)
+                       MOVE SCHEDULED-HORAS TO
+                           TE-SCHEDULED-HORAS(WS-NUM-EMPLEADOS)
+                       MOVE EMPLOYEE-STATUS TO
+                           TE-EMPLOYEE-STATUS(WS-NUM-EMPLEADOS)
+                       MOVE NET-SALARIO TO
+                           TE-NET-SALARIO(WS-NUM-EMPLEADOS)
+                 END-READ
+              END-PERFORM
+              CLOSE EMPLOYEE-FILE
+           END-IF.
+
+      * inserta el EM-* recien capturado en ALTA en su posicion
+      * ordenada por DATO-ID (EMPLOYEE.DAT viene ordenado ascendente,
+      * lo mismo que espera el reinicio por checkpoint de
+      * TIPOSDEDATOS.cbl)
+       INSERTA-EN-TABLA-EMPLEADOS.
+      * por omision el registro nuevo va al final (su DATO-ID es mayor
+      * que todos los existentes); el PERFORM de abajo solo mueve
+      * WS-TE-POS si encuentra un DATO-ID mayor antes del final
+           COMPUTE WS-TE-POS = WS-NUM-EMPLEADOS + 1.
+           PERFORM VARYING TE-IDX2 FROM 1 BY 1
+                   UNTIL TE-IDX2 > WS-NUM-EMPLEADOS
+              IF TE-DATO-ID(TE-IDX2) > EM-DATO-ID
+                 MOVE TE-IDX2 TO WS-TE-POS
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+      * recorre hacia atras de WS-NUM-EMPLEADOS a WS-TE-POS para abrir
+      * el hueco donde va el registro nuevo
+           PERFORM VARYING TE-IDX2 FROM WS-NUM-EMPLEADOS BY -1
+                   UNTIL TE-IDX2 < WS-TE-POS
+              MOVE TE-ENTRY(TE-IDX2) TO TE-ENTRY(TE-IDX2 + 1)
+           END-PERFORM.
+           MOVE EM-DATO-ID TO TE-DATO-ID(WS-TE-POS).
+           MOVE EM-HORAS TO TE-HORAS(WS-TE-POS).
+           MOVE EM-PAGO TO TE-PAGO(WS-TE-POS).
+           MOVE ZERO TO TE-SALARIO(WS-TE-POS).
+           MOVE EM-MX-ESTADO TO TE-MX-ESTADO(WS-TE-POS).
+           MOVE EM-JOB-GRADE TO TE-JOB-GRADE(WS-TE-POS).
+           MOVE EM-DEDUCCION-PERIODO TO
+               TE-DEDUCCION-PERIODO(WS-TE-POS).
+           MOVE EM-DEPARTAMENTO TO TE-DEPARTAMENTO(WS-TE-POS).
+           MOVE EM-SCHEDULED-HORAS TO TE-SCHEDULED-HORAS(WS-TE-POS).
+           MOVE EM-EMPLOYEE-STATUS TO TE-EMPLOYEE-STATUS(WS-TE-POS).
+           MOVE ZERO TO TE-NET-SALARIO(WS-TE-POS).
+           ADD 1 TO WS-NUM-EMPLEADOS.
+
+      * aplica a TABLA-EMPLEADOS los campos EM-* que CAMBIA-REGISTRO o
+      * DA-DE-BAJA acaban de escribir en el indexado; HORAS, SALARIO y
+      * NET-SALARIO no se tocan aqui, los sigue manejando el calculo de
+      * nomina
+       ACTUALIZA-EN-TABLA-EMPLEADOS.
+           PERFORM VARYING TE-IDX2 FROM 1 BY 1
+                   UNTIL TE-IDX2 > WS-NUM-EMPLEADOS
+              IF TE-DATO-ID(TE-IDX2) = EM-DATO-ID
+                 MOVE EM-PAGO TO TE-PAGO(TE-IDX2)
+                 MOVE EM-MX-ESTADO TO TE-MX-ESTADO(TE-IDX2)
+                 MOVE EM-JOB-GRADE TO TE-JOB-GRADE(TE-IDX2)
+                 MOVE EM-DEDUCCION-PERIODO TO
+                     TE-DEDUCCION-PERIODO(TE-IDX2)
+                 MOVE EM-DEPARTAMENTO TO TE-DEPARTAMENTO(TE-IDX2)
+                 MOVE EM-SCHEDULED-HORAS TO
+                     TE-SCHEDULED-HORAS(TE-IDX2)
+                 MOVE EM-EMPLOYEE-STATUS TO
+                     TE-EMPLOYEE-STATUS(TE-IDX2)
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+
+      * regraba TABLA-EMPLEADOS completa a EMPLOYEE.DAT.NEW y la vuelve
+      * vigente con CBL_RENAME_FILE (mismo reemplazo atomico de
+      * archivo que el mv de STEP06 YTD-ROLL en jobs/PAYROLL.job, aqui
+      * dentro del programa porque EMPMANTTO es interactivo)
+       SINCRONIZA-EMPLOYEE-DAT.
+           OPEN OUTPUT EMPLOYEE-FILE-NEW.
+           IF WS-EMPLOYEE-NEW-STATUS NOT = "00"
+              DISPLAY "ERROR AL ABRIR data/EMPLOYEE.DAT.NEW: "
+                  WS-EMPLOYEE-NEW-STATUS
+              DISPLAY "EMPLOYEE.DAT NO SE ACTUALIZO, SOLO EL INDICE"
+           ELSE
+              PERFORM VARYING TE-IDX2 FROM 1 BY 1
+                      UNTIL TE-IDX2 > WS-NUM-EMPLEADOS
+                 MOVE TE-DATO-ID(TE-IDX2) TO NEW-DATO-ID
+                 MOVE TE-HORAS(TE-IDX2) TO NEW-HORAS
+                 MOVE TE-PAGO(TE-IDX2) TO NEW-PAGO
+                 MOVE TE-SALARIO(TE-IDX2) TO NEW-SALARIO
+                 MOVE TE-MX-ESTADO(TE-IDX2) TO NEW-MX-ESTADO
+                 MOVE TE-JOB-GRADE(TE-IDX2) TO NEW-JOB-GRADE
+                 MOVE TE-DEDUCCION-PERIODO(TE-IDX2) TO
+                     NEW-DEDUCCION-PERIODO
+                 MOVE TE-DEPARTAMENTO(TE-IDX2) TO NEW-DEPARTAMENTO
+                 MOVE TE-SCHEDULED-HORAS(TE-IDX2) TO
+                     NEW-SCHEDULED-HORAS
+                 MOVE TE-EMPLOYEE-STATUS(TE-IDX2) TO
+                     NEW-EMPLOYEE-STATUS
+                 MOVE TE-NET-SALARIO(TE-IDX2) TO NEW-NET-SALARIO
+                 WRITE NEW-EMPLOYEE-RECORD
+              END-PERFORM
+              CLOSE EMPLOYEE-FILE-NEW
+              CALL "CBL_RENAME_FILE" USING WS-RUTA-NUEVA WS-RUTA-VIEJA
+              IF RETURN-CODE NOT = 0
+                 DISPLAY "ERROR AL REEMPLAZAR data/EMPLOYEE.DAT, RC="
+                     RETURN-CODE
+              END-IF
+           END-IF.
