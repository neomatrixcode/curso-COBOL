@@ -0,0 +1,173 @@
+      * DEPTROLL: rollup de nomina por DEPARTAMENTO. Lee
+      * data/PAYCALC.SRT (salida de PAYSORT.cbl) y acumula SALARIO por
+      * DEPARTAMENTO en una tabla en memoria -mismo patron que
+      * TABLA-YTD en PAYREG.cbl y TABLA-SALARIO-ANTERIOR en
+      * PAYEXCEP.cbl-, en vez de un quiebre de control como
+      * IMPRIME-SUBTOTAL-ESTADO: el archivo viene ordenado por
+      * MX-ESTADO/DATO-ID, no por DEPARTAMENTO, y agregar un segundo
+      * paso de SORT solo para este reporte no vale la pena todavia.
+      * Corre despues de STEP02 SORT, junto con STEP03 EXCEPTION y
+      * STEP04 REPORT (ver jobs/PAYROLL.job).
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPTROLL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYCALC-FILE ASSIGN TO "data/PAYCALC.SRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYCALC-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "data/DEPTROLL.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYCALC-FILE.
+           COPY EMPREC
+               REPLACING EMPLOYEE-RECORD BY PAYCALC-RECORD
+                         DATO-ID BY PC-DATO-ID
+                         HORAS BY PC-HORAS
+                         PAGO BY PC-PAGO
+                         SALARIO BY PC-SALARIO
+                         MX-ESTADO BY PC-MX-ESTADO
+                         ESTADO-VALIDO BY PC-ESTADO-VALIDO
+                         JOB-GRADE BY PC-JOB-GRADE
+                         DEDUCCION-PERIODO BY PC-DEDUCCION-PERIODO
+                         DEPARTAMENTO BY PC-DEPARTAMENTO
+                         SCHEDULED-HORAS BY PC-SCHEDULED-HORAS
+                         EMPLOYEE-STATUS BY PC-EMPLOYEE-STATUS
+                         ACTIVO BY PC-ACTIVO
+                         BAJA BY PC-BAJA
+                         LICENCIA BY PC-LICENCIA
+                         NET-SALARIO BY PC-NET-SALARIO.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           77 WS-PAYCALC-STATUS PIC XX VALUE SPACES.
+           77 WS-REPORT-STATUS PIC XX VALUE SPACES.
+           77 WS-EOF PIC X VALUE 'N'.
+              88 NO-HAY-MAS-REGISTROS VALUE 'S'.
+           77 WS-NUM-DEPTOS PIC 99 VALUE ZERO.
+      * tabla en memoria: un renglon por DEPARTAMENTO distinto visto en
+      * PAYCALC-FILE, con el SALARIO acumulado de ese departamento
+       01  TABLA-DEPTOS.
+           05  DEPTO-ENTRY OCCURS 20 TIMES
+                   INDEXED BY DEPTO-IDX.
+               10  TAB-DEPTO           PIC X(4).
+               10  TAB-DEPTO-SALARIO   PIC 9(9)V99.
+
+           77 WS-TOTAL-SALARIO PIC 9(9)V99 VALUE ZERO.
+
+      * estadisticas de fin de job (mismo patron que TIPOSDEDATOS.cbl);
+      * DEPTROLL solo acumula, no rechaza registros
+           77 WS-STAT-LEIDOS PIC 9(6) VALUE ZERO.
+           77 WS-STAT-PROCESADOS PIC 9(6) VALUE ZERO.
+           77 WS-STAT-RECHAZADOS PIC 9(6) VALUE ZERO.
+           01  WS-STAT-INI.
+               05  WS-STAT-HH-INI PIC 99.
+               05  WS-STAT-MM-INI PIC 99.
+               05  WS-STAT-SS-INI PIC 99.
+           01  WS-STAT-FIN.
+               05  WS-STAT-HH-FIN PIC 99.
+               05  WS-STAT-MM-FIN PIC 99.
+               05  WS-STAT-SS-FIN PIC 99.
+           77 WS-STAT-SEG-INI PIC 9(5) VALUE ZERO.
+           77 WS-STAT-SEG-FIN PIC 9(5) VALUE ZERO.
+           77 WS-STAT-SEG-TRANSCURRIDOS PIC 9(5) VALUE ZERO.
+
+       01  WS-DETALLE-LINE.
+           05  FILLER      PIC X(11) VALUE '  DEPTO    '.
+           05  WS-D-DEPTO  PIC X(4).
+           05  FILLER      PIC X(6) VALUE SPACES.
+           05  WS-D-SAL    PIC $Z,ZZZ,ZZ9.99.
+
+       01  WS-TOTAL-LINE.
+           05  FILLER      PIC X(20) VALUE 'TOTAL SALARIO ...  '.
+           05  WS-T-SAL    PIC $Z,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESO.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-STAT-INI.
+           COMPUTE WS-STAT-SEG-INI =
+               WS-STAT-HH-INI * 3600 + WS-STAT-MM-INI * 60
+                   + WS-STAT-SS-INI.
+
+           OPEN INPUT PAYCALC-FILE.
+           IF WS-PAYCALC-STATUS NOT = "00"
+              DISPLAY "ERROR AL ABRIR PAYCALC-FILE: "
+                  WS-PAYCALC-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+
+           MOVE 'ROLLUP DE NOMINA POR DEPARTAMENTO' TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           PERFORM LEE-PAYCALC.
+           PERFORM ACUMULA-DEPTO UNTIL NO-HAY-MAS-REGISTROS.
+
+           PERFORM IMPRIME-DEPTOS
+               VARYING DEPTO-IDX FROM 1 BY 1
+               UNTIL DEPTO-IDX > WS-NUM-DEPTOS.
+
+           MOVE WS-TOTAL-SALARIO TO WS-T-SAL.
+           MOVE WS-TOTAL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           CLOSE PAYCALC-FILE REPORT-FILE.
+           DISPLAY "DEPTROLL: " WS-NUM-DEPTOS
+               " DEPARTAMENTO(S) EN data/DEPTROLL.RPT".
+           PERFORM IMPRIME-ESTADISTICAS.
+           STOP RUN.
+
+       ACUMULA-DEPTO.
+           ADD 1 TO WS-STAT-LEIDOS.
+           PERFORM BUSCA-O-CREA-DEPTO.
+           ADD PC-SALARIO TO TAB-DEPTO-SALARIO(DEPTO-IDX).
+           ADD PC-SALARIO TO WS-TOTAL-SALARIO.
+           ADD 1 TO WS-STAT-PROCESADOS.
+           PERFORM LEE-PAYCALC.
+
+      * busca PC-DEPARTAMENTO en la tabla; si no existe, se da de alta
+      * un renglon nuevo con SALARIO en cero
+       BUSCA-O-CREA-DEPTO.
+           PERFORM VARYING DEPTO-IDX FROM 1 BY 1
+                   UNTIL DEPTO-IDX > WS-NUM-DEPTOS
+              IF TAB-DEPTO(DEPTO-IDX) = PC-DEPARTAMENTO
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+           IF DEPTO-IDX > WS-NUM-DEPTOS
+              ADD 1 TO WS-NUM-DEPTOS
+              MOVE PC-DEPARTAMENTO TO TAB-DEPTO(WS-NUM-DEPTOS)
+              MOVE ZERO TO TAB-DEPTO-SALARIO(WS-NUM-DEPTOS)
+              MOVE WS-NUM-DEPTOS TO DEPTO-IDX
+           END-IF.
+
+       IMPRIME-DEPTOS.
+           MOVE TAB-DEPTO(DEPTO-IDX) TO WS-D-DEPTO.
+           MOVE TAB-DEPTO-SALARIO(DEPTO-IDX) TO WS-D-SAL.
+           MOVE WS-DETALLE-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       LEE-PAYCALC.
+           READ PAYCALC-FILE
+               AT END MOVE 'S' TO WS-EOF
+           END-READ.
+
+       IMPRIME-ESTADISTICAS.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-STAT-FIN.
+           COMPUTE WS-STAT-SEG-FIN =
+               WS-STAT-HH-FIN * 3600 + WS-STAT-MM-FIN * 60
+                   + WS-STAT-SS-FIN.
+           COMPUTE WS-STAT-SEG-TRANSCURRIDOS =
+               WS-STAT-SEG-FIN - WS-STAT-SEG-INI.
+           DISPLAY "FIN DE JOB DEPTROLL: LEIDOS=" WS-STAT-LEIDOS
+               " PROCESADOS=" WS-STAT-PROCESADOS
+               " RECHAZADOS=" WS-STAT-RECHAZADOS
+               " SEGUNDOS=" WS-STAT-SEG-TRANSCURRIDOS.
