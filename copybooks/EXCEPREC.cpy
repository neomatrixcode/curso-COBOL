@@ -0,0 +1,9 @@
+      * EXCEPREC.cpy - registro de excepcion de SALARIO (EXCEPTION-FILE)
+      * que PAYEXCEP.cbl escribe cuando el SALARIO del periodo se
+      * dispara mas alla del umbral configurado contra el SALARIO del
+      * periodo anterior (YTD-SALARIO-ANTERIOR de YTDACUM.cpy).
+       01  EXCEPTION-RECORD.
+           05  EXC-DATO-ID           PIC 99.
+           05  EXC-SALARIO-ANTERIOR  PIC 9(7)V99.
+           05  EXC-SALARIO-ACTUAL    PIC 9(7)V99.
+           05  EXC-PORCENTAJE-CAMBIO PIC S999V9.
