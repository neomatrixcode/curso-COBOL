@@ -0,0 +1,15 @@
+      * YTDACUM.cpy - acumulador de year-to-date, un registro por
+      * empleado. Compartido entre TIPOSDEDATOS (que lo actualiza cada
+      * corrida) y PAYREG (que lo imprime), para que los acumulados no
+      * se lleven por separado en cada programa y terminen sin
+      * cuadrar entre si.
+       01  YTD-RECORD.
+           05  YTD-DATO-ID        PIC 99.
+           05  YTD-HORAS          PIC 9(5).
+           05  YTD-SALARIO        PIC 9(9)V99.
+           05  YTD-DEDUCCIONES    PIC 9(7)V99.
+      * a diferencia de YTD-SALARIO (acumulado de todos los periodos),
+      * YTD-SALARIO-ANTERIOR solo guarda el SALARIO del periodo mas
+      * reciente, para que PAYEXCEP.cbl pueda comparar periodo contra
+      * periodo en vez de periodo contra el acumulado.
+           05  YTD-SALARIO-ANTERIOR PIC 9(7)V99.
