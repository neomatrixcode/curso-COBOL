@@ -0,0 +1,11 @@
+      * AUDITREC.cpy - registro de la pista de auditoria (AUDIT-FILE)
+      * que TIPOSDEDATOS escribe por cada SALARIO calculado, para
+      * poder reconstruir semanas despues que HORAS/PAGO produjeron
+      * un SALARIO dado.
+       01  AUDIT-RECORD.
+           05  AUD-DATO-ID        PIC 99.
+           05  AUD-SALARIO-ANT    PIC 9(7)V99.
+           05  AUD-SALARIO-NVO    PIC 9(7)V99.
+           05  AUD-HORAS          PIC 9(3).
+           05  AUD-PAGO           PIC 9(5)V99.
+           05  AUD-FECHA-CORRIDA  PIC 9(8).
