@@ -0,0 +1,20 @@
+      * PAYPARM.cpy - lista de parametros compartida entre el driver
+      * PAYROLL-RUN y los subprogramas que invoca (ARITMETICA,
+      * TIPOSDEDATOS). Permite que el driver recoja los resultados de
+      * cada paso sin releer archivos ni repetir los calculos.
+      * EXTERNAL: los programas compilados por separado comparten esta
+      * area por nombre dentro del mismo run unit, sin que ARITMETICA
+      * ni TIPOSDEDATOS dejen de poder ejecutarse solos (jobs/PAYROLL.job
+      * los invoca como programas independientes, sin CALL de por
+      * medio) - un PROCEDURE DIVISION USING no serviría porque
+      * GnuCOBOL no permite USING en un programa compilado como
+      * ejecutable principal.
+       01  PAYROLL-PARM-AREA EXTERNAL.
+           05  PARM-RESULTADO             PIC S9(10)V99.
+           05  PARM-TOTAL-SALARIO         PIC 9(9)V99.
+           05  PARM-REGISTROS-PROCESADOS  PIC 9(6).
+      * "00" = ARITMETICA convirtio NUMEROGRANDE sin desbordar; PAYROLL-
+      * RUN revisa PARM-OK antes de mandar PARM-RESULTADO a GLPOST (ver
+      * ARITMETICA.cbl parrafo CONVIERTE-A-MONEDA-BASE).
+           05  PARM-STATUS                PIC XX VALUE "00".
+               88  PARM-OK                VALUE "00".
