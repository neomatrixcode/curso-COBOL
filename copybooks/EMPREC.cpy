@@ -0,0 +1,57 @@
+      * EMPREC.cpy - layout del registro maestro de empleados
+      * (EMPLOYEE-MASTER), compartido entre TIPOSDEDATOS y los
+      * programas de reporte/mantenimiento que leen el mismo archivo.
+       01  EMPLOYEE-RECORD.
+           05  DATO-ID           PIC 99.
+           05  HORAS             PIC 9(3).
+           05  PAGO              PIC 9(5)V99.
+           05  SALARIO           PIC 9(7)V99.
+      * MX-ESTADO usa las mismas abreviaturas de 3 letras del catalogo
+      * de 32 estados de CONDICIONES2.cbl, para subtotalizar nomina
+      * por estado (control break) en el registro de pago.
+           05  MX-ESTADO         PIC X(3).
+      * mismo catalogo de 32 estados que CONDICIONES2.cbl, aqui solo
+      * como validacion (no se necesitan los 32 nombres de condicion
+      * individuales para el calculo de nomina)
+               88  ESTADO-VALIDO values 'agu' 'bcn' 'bcs' 'cam'
+                   'coa' 'col' 'chp' 'chh' 'cmx' 'dur' 'gua' 'gro'
+                   'hid' 'jal' 'mex' 'mic' 'mor' 'nay' 'nle' 'oax'
+                   'pue' 'que' 'roo' 'slp' 'sin' 'son' 'tab' 'tam'
+                   'tla' 'ver' 'yuc' 'zac'.
+      * JOB-GRADE se usa para buscar la tarifa vigente en el
+      * PAY-RATE-FILE; asi, una subida de sueldo se resuelve editando
+      * la tabla de tarifas y no recompilando TIPOSDEDATOS.
+           05  JOB-GRADE         PIC X(2).
+      * DEDUCCION-PERIODO se guarda siempre en positivo (el signo va
+      * aparte, como NUM2-WS en TIPOSDEDATOS); VALIDA-DEDUCCION
+      * rechaza cualquier registro que llegue con signo negativo o
+      * cuyo valor absoluto exceda el SALARIO bruto del periodo.
+           05  DEDUCCION-PERIODO PIC S9(5)V99
+                                 SIGN IS TRAILING SEPARATE.
+      * DEPARTAMENTO identifica el centro de costo del empleado, para
+      * que finanzas pueda ver el costo de nomina por departamento
+      * (DEPTROLL.cbl) en vez de solo por MX-ESTADO.
+           05  DEPARTAMENTO      PIC X(4).
+      * SCHEDULED-HORAS es lo que el supervisor programo para el
+      * empleado en este periodo; HORAS es lo realmente trabajado.
+      * VALIDA-HORAS-PROGRAMADAS en TIPOSDEDATOS.cbl compara ambas y
+      * manda a SUSPENSE-FILE cualquier diferencia que se pase de
+      * WS-TOLERANCIA-HORAS, para que un supervisor apruebe la
+      * excepcion antes de que esa hora entre a SALARIO.
+           05  SCHEDULED-HORAS   PIC 9(3).
+      * EMPLOYEE-STATUS usa el mismo idioma de nombres de condicion 88
+      * que ESTADO-PREDETERMINADO en CONDICIONES2.cbl. Un empleado en
+      * BAJA o LICENCIA no debe recibir SALARIO otra vez solo porque su
+      * registro sigue en el archivo; VALIDA-STATUS-EMPLEADO en
+      * TIPOSDEDATOS.cbl lo salta antes de calcular nomina.
+           05  EMPLOYEE-STATUS   PIC X(3) VALUE 'act'.
+               88  ACTIVO        VALUE 'act'.
+               88  BAJA          VALUE 'baj'.
+               88  LICENCIA      VALUE 'lic'.
+      * NET-SALARIO es SALARIO menos DEDUCCION-PERIODO menos la suma de
+      * los renglones de DEDUCREC.cpy (data/DEDUCCION.DAT) que
+      * correspondan a este DATO-ID; se calcula en
+      * CALCULA-Y-ESCRIBE-SALARIO de TIPOSDEDATOS.cbl igual que
+      * SALARIO, asi que vive en cero en el archivo de empleados y solo
+      * trae un valor real del lado de PAYCALC-RECORD.
+           05  NET-SALARIO       PIC 9(7)V99 VALUE ZERO.
