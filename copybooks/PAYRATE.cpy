@@ -0,0 +1,6 @@
+      * PAYRATE.cpy - registro de la tabla de tarifas (PAY-RATE-FILE),
+      * una tarifa por grado de puesto. Cambiar un sueldo es editar
+      * esta tabla, no recompilar TIPOSDEDATOS.
+       01  PAY-RATE-RECORD.
+           05  PR-GRADO           PIC X(2).
+           05  PR-TARIFA          PIC 9(5)V99.
