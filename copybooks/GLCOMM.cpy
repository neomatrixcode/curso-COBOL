@@ -0,0 +1,12 @@
+      * GLCOMM.cpy - COMM-AREA que lleva los resultados de la corrida
+      * (SALARIO total de TIPOSDEDATOS, RESULTADO normalizado de
+      * ARITMETICA) hacia GLPOST, el programa que arma los asientos
+      * contables para el mayor general (GL). PAYROLL-RUN llena esta
+      * area con los PARM-* de PAYPARM.cpy despues de CALLear
+      * ARITMETICA y TIPOSDEDATOS, y luego CALLea GLPOST.
+      * EXTERNAL por el mismo motivo que PAYROLL-PARM-AREA (ver
+      * PAYPARM.cpy): programas compilados por separado que comparten
+      * esta area por nombre dentro del mismo run unit.
+       01  GL-COMM-AREA EXTERNAL.
+           05  GL-SALARIO           PIC 9(9)V99.
+           05  GL-RESULTADO         PIC S9(10)V99.
