@@ -0,0 +1,11 @@
+      * DEDUCREC.cpy - detalle de deducciones por empleado
+      * (data/DEDUCCION.DAT). A diferencia de DEDUCCION-PERIODO en
+      * EMPREC.cpy -un solo monto ya validado por req015-, aqui puede
+      * haber varios renglones por DATO-ID (uno por codigo: ISR, IMSS,
+      * INFONAVIT, etc.); TIPOSDEDATOS.cbl los carga a
+      * TABLA-DEDUCCIONES y suma los que coincidan con el empleado en
+      * turno para calcular NET-SALARIO.
+       01  DEDUCCION-RECORD.
+           05  DED-DATO-ID       PIC 99.
+           05  DED-CODIGO        PIC X(4).
+           05  DED-MONTO         PIC 9(5)V99.
