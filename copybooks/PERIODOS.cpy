@@ -0,0 +1,11 @@
+      * PERIODOS.cpy - calendario de 26 fines de periodo quincenal que
+      * CALENDARIO.cbl (parrafo GENERA-CALENDARIO-QUINCENAL) calcula a
+      * partir del inicio del ano fiscal. EXTERNAL por el mismo motivo
+      * que PAYPARM.cpy/GLCOMM.cpy: programas compilados por separado
+      * comparten esta tabla por nombre dentro del mismo run unit. Un
+      * consumidor debe CALLear "CALENDARIO" primero para llenar la
+      * tabla antes de leerla (ver PAYREG.cbl).
+       01  TABLA-PERIODOS EXTERNAL.
+           05  PERIODO-FIN OCCURS 26 TIMES
+                   INDEXED BY PERIODO-IDX2
+                   PIC 9(8).
