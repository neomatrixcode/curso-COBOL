@@ -0,0 +1,9 @@
+      * SUSPREC.cpy - registro de suspenso (SUSPENSE-FILE): cuando un
+      * empleado falla una validacion (por ejemplo un MX-ESTADO que no
+      * esta en el catalogo de 32 estados), el registro se escribe
+      * aqui con un codigo de motivo en vez de solo desplegarlo con un
+      * DISPLAY que nadie ve en una corrida desatendida.
+       01  SUSPENSE-RECORD.
+           05  SUS-DATO-ID        PIC 99.
+           05  SUS-MOTIVO         PIC X(30).
+           05  SUS-MX-ESTADO      PIC X(3).
