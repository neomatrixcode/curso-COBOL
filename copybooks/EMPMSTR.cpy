@@ -0,0 +1,31 @@
+      * EMPMSTR.cpy - layout del registro del maestro indexado de
+      * empleados (data/EMPLOYEE.IDX, ver EMPCARGA.cbl/EMPCONSULTA.cbl).
+      * A diferencia de EMPREC.cpy -DISPLAY en todos lados, porque
+      * EMPLOYEE.DAT y los archivos PAYCALC-* son LINE SEQUENTIAL de
+      * texto plano que tambien se leen/inspeccionan a mano-, aqui los
+      * campos de horas/dinero se guardan en COMP-3 (packed decimal):
+      * el maestro indexado no se edita como texto, y COMP-3 reduce el
+      * tamano del registro para el volumen de consultas ad hoc de
+      * EMPCONSULTA.cbl.
+       01  EMPLOYEE-MASTER-RECORD.
+           05  EM-DATO-ID           PIC 99.
+           05  EM-HORAS             PIC 9(3)     COMP-3.
+           05  EM-PAGO              PIC 9(5)V99  COMP-3.
+           05  EM-SALARIO           PIC 9(7)V99  COMP-3.
+      * mismo catalogo de 32 estados que EMPREC.cpy/CONDICIONES2.cbl.
+           05  EM-MX-ESTADO         PIC X(3).
+               88  EM-ESTADO-VALIDO values 'agu' 'bcn' 'bcs' 'cam'
+                   'coa' 'col' 'chp' 'chh' 'cmx' 'dur' 'gua' 'gro'
+                   'hid' 'jal' 'mex' 'mic' 'mor' 'nay' 'nle' 'oax'
+                   'pue' 'que' 'roo' 'slp' 'sin' 'son' 'tab' 'tam'
+                   'tla' 'ver' 'yuc' 'zac'.
+           05  EM-JOB-GRADE         PIC X(2).
+           05  EM-DEDUCCION-PERIODO PIC S9(5)V99
+                                    SIGN IS TRAILING SEPARATE.
+           05  EM-DEPARTAMENTO      PIC X(4).
+           05  EM-SCHEDULED-HORAS   PIC 9(3).
+      * mismo idioma de 88-levels que EMPLOYEE-STATUS en EMPREC.cpy.
+           05  EM-EMPLOYEE-STATUS   PIC X(3) VALUE 'act'.
+               88  EM-ACTIVO        VALUE 'act'.
+               88  EM-BAJA          VALUE 'baj'.
+               88  EM-LICENCIA      VALUE 'lic'.
