@@ -0,0 +1,48 @@
+      * PAYROLL-RUN: driver de todo el proceso de nomina. En vez de
+      * correr ARITMETICA y TIPOSDEDATOS por separado y copiar los
+      * numeros a mano entre uno y otro (que es como se hacia antes),
+      * este programa los CALLea en orden y recoge sus resultados de
+      * la PAYROLL-PARM-AREA compartida (ver copybooks/PAYPARM.cpy).
+      * Al final CALLea GLPOST, que toma esos mismos resultados via
+      * GL-COMM-AREA (ver copybooks/GLCOMM.cpy) y los formatea como
+      * asientos contables para el GL, en vez de dejarlos solo en el
+      * DISPLAY de este driver.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYROLL-RUN.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY PAYPARM.
+           COPY GLCOMM.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESO.
+           DISPLAY "PAYROLL-RUN: iniciando corrida de nomina".
+
+           CALL "ARITMETICA".
+           DISPLAY "PAYROLL-RUN: ARITMETICA RESULTADO = "
+               PARM-RESULTADO.
+
+      * si ARITMETICA no pudo convertir NUMEROGRANDE a WS-MONEDA-BASE
+      * (PARM-STATUS, ver ARITMETICA.cbl) no tiene caso seguir: GLPOST
+      * terminaria mandando un monto en la moneda equivocada al GL.
+           IF NOT PARM-OK
+              DISPLAY "PAYROLL-RUN: ABEND, ARITMETICA reporto "
+                  "PARM-STATUS=" PARM-STATUS
+              MOVE 90 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+           CALL "TIPOSDEDATOS".
+           DISPLAY "PAYROLL-RUN: TIPOSDEDATOS registros procesados = "
+               PARM-REGISTROS-PROCESADOS.
+           DISPLAY "PAYROLL-RUN: TIPOSDEDATOS total SALARIO = "
+               PARM-TOTAL-SALARIO.
+
+           MOVE PARM-TOTAL-SALARIO TO GL-SALARIO.
+           MOVE PARM-RESULTADO TO GL-RESULTADO.
+           CALL "GLPOST".
+           DISPLAY "PAYROLL-RUN: GLPOST corrio la interfaz al GL".
+
+           DISPLAY "PAYROLL-RUN: corrida terminada".
+           STOP RUN.
