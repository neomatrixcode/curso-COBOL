@@ -0,0 +1,166 @@
+      * PAYSORT: ordena data/PAYCALC.OUT (la salida de TIPOSDEDATOS,
+      * en el orden en que vienen los empleados en EMPLOYEE.DAT) por
+      * MX-ESTADO y, dentro de cada estado, por DATO-ID; el resultado
+      * queda en data/PAYCALC.SRT, que es lo que PAYREG.cbl realmente
+      * lee para el registro de nomina con quiebre de control por
+      * estado (PAYREG.cbl ya traia el comentario de que esperaba este
+      * paso de SORT).
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYSORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SORT-WORK ASSIGN TO "data/PAYSORT.WRK".
+
+           SELECT PAYCALC-FILE ASSIGN TO "data/PAYCALC.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYCALC-STATUS.
+
+           SELECT PAYCALC-SORTED ASSIGN TO "data/PAYCALC.SRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SORTED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       SD  SORT-WORK.
+           COPY EMPREC
+               REPLACING EMPLOYEE-RECORD BY SORT-RECORD
+                         DATO-ID BY SRT-DATO-ID
+                         HORAS BY SRT-HORAS
+                         PAGO BY SRT-PAGO
+                         SALARIO BY SRT-SALARIO
+                         MX-ESTADO BY SRT-MX-ESTADO
+                         ESTADO-VALIDO BY SRT-ESTADO-VALIDO
+                         JOB-GRADE BY SRT-JOB-GRADE
+                         DEDUCCION-PERIODO BY SRT-DEDUCCION-PERIODO
+                         DEPARTAMENTO BY SRT-DEPARTAMENTO
+                         SCHEDULED-HORAS BY SRT-SCHEDULED-HORAS
+                         EMPLOYEE-STATUS BY SRT-EMPLOYEE-STATUS
+                         ACTIVO BY SRT-ACTIVO
+                         BAJA BY SRT-BAJA
+                         LICENCIA BY SRT-LICENCIA
+                         NET-SALARIO BY SRT-NET-SALARIO.
+
+       FD  PAYCALC-FILE.
+           COPY EMPREC
+               REPLACING EMPLOYEE-RECORD BY PAYCALC-RECORD
+                         DATO-ID BY PC-DATO-ID
+                         HORAS BY PC-HORAS
+                         PAGO BY PC-PAGO
+                         SALARIO BY PC-SALARIO
+                         MX-ESTADO BY PC-MX-ESTADO
+                         ESTADO-VALIDO BY PC-ESTADO-VALIDO
+                         JOB-GRADE BY PC-JOB-GRADE
+                         DEDUCCION-PERIODO BY PC-DEDUCCION-PERIODO
+                         DEPARTAMENTO BY PC-DEPARTAMENTO
+                         SCHEDULED-HORAS BY PC-SCHEDULED-HORAS
+                         EMPLOYEE-STATUS BY PC-EMPLOYEE-STATUS
+                         ACTIVO BY PC-ACTIVO
+                         BAJA BY PC-BAJA
+                         LICENCIA BY PC-LICENCIA
+                         NET-SALARIO BY PC-NET-SALARIO.
+
+       FD  PAYCALC-SORTED.
+           COPY EMPREC
+               REPLACING EMPLOYEE-RECORD BY PAYCALC-SORTED-RECORD
+                         DATO-ID BY PS-DATO-ID
+                         HORAS BY PS-HORAS
+                         PAGO BY PS-PAGO
+                         SALARIO BY PS-SALARIO
+                         MX-ESTADO BY PS-MX-ESTADO
+                         ESTADO-VALIDO BY PS-ESTADO-VALIDO
+                         JOB-GRADE BY PS-JOB-GRADE
+                         DEDUCCION-PERIODO BY PS-DEDUCCION-PERIODO
+                         DEPARTAMENTO BY PS-DEPARTAMENTO
+                         SCHEDULED-HORAS BY PS-SCHEDULED-HORAS
+                         EMPLOYEE-STATUS BY PS-EMPLOYEE-STATUS
+                         ACTIVO BY PS-ACTIVO
+                         BAJA BY PS-BAJA
+                         LICENCIA BY PS-LICENCIA
+                         NET-SALARIO BY PS-NET-SALARIO.
+
+       WORKING-STORAGE SECTION.
+           77 WS-PAYCALC-STATUS PIC XX VALUE SPACES.
+           77 WS-SORTED-STATUS PIC XX VALUE SPACES.
+           77 WS-EOF PIC X VALUE 'N'.
+              88 NO-HAY-MAS-REGISTROS VALUE 'S'.
+
+      * estadisticas de fin de job (mismo patron que TIPOSDEDATOS.cbl);
+      * PAYSORT no rechaza registros, solo los reordena, asi que
+      * WS-STAT-RECHAZADOS se queda en cero
+           77 WS-STAT-LEIDOS PIC 9(6) VALUE ZERO.
+           77 WS-STAT-PROCESADOS PIC 9(6) VALUE ZERO.
+           77 WS-STAT-RECHAZADOS PIC 9(6) VALUE ZERO.
+           01  WS-STAT-INI.
+               05  WS-STAT-HH-INI PIC 99.
+               05  WS-STAT-MM-INI PIC 99.
+               05  WS-STAT-SS-INI PIC 99.
+           01  WS-STAT-FIN.
+               05  WS-STAT-HH-FIN PIC 99.
+               05  WS-STAT-MM-FIN PIC 99.
+               05  WS-STAT-SS-FIN PIC 99.
+           77 WS-STAT-SEG-INI PIC 9(5) VALUE ZERO.
+           77 WS-STAT-SEG-FIN PIC 9(5) VALUE ZERO.
+           77 WS-STAT-SEG-TRANSCURRIDOS PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCESO.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-STAT-INI.
+           COMPUTE WS-STAT-SEG-INI =
+               WS-STAT-HH-INI * 3600 + WS-STAT-MM-INI * 60
+                   + WS-STAT-SS-INI.
+
+      * el propio verbo SORT abre/lee/escribe PAYCALC-FILE y
+      * PAYCALC-SORTED (USING/GIVING) sin pasar por READ explicito, asi
+      * que WS-STAT-LEIDOS se cuenta con una pasada previa sobre
+      * PAYCALC-FILE en vez de dentro del SORT
+           PERFORM CUENTA-PAYCALC.
+
+      * el propio verbo SORT abre/lee/escribe PAYCALC-FILE y
+      * PAYCALC-SORTED (USING/GIVING); no pasa por FILE STATUS como un
+      * OPEN/READ/WRITE explicito, asi que el resultado se valida con
+      * SORT-RETURN, no con WS-PAYCALC-STATUS/WS-SORTED-STATUS
+           SORT SORT-WORK
+               ON ASCENDING KEY SRT-MX-ESTADO
+               ON ASCENDING KEY SRT-DATO-ID
+               USING PAYCALC-FILE
+               GIVING PAYCALC-SORTED.
+
+           IF SORT-RETURN NOT = ZERO
+              DISPLAY "ERROR EN SORT, SORT-RETURN: " SORT-RETURN
+              STOP RUN
+           END-IF.
+
+           MOVE WS-STAT-LEIDOS TO WS-STAT-PROCESADOS.
+
+           DISPLAY "PAYSORT: data/PAYCALC.OUT ordenado por ESTADO/"
+               "DATO-ID en data/PAYCALC.SRT".
+           PERFORM IMPRIME-ESTADISTICAS.
+           STOP RUN.
+
+      * pasada de solo lectura para contar los registros que entran al
+      * SORT; no se guarda nada, solo se cuenta
+       CUENTA-PAYCALC.
+           OPEN INPUT PAYCALC-FILE.
+           IF WS-PAYCALC-STATUS = "00"
+              PERFORM UNTIL NO-HAY-MAS-REGISTROS
+                 READ PAYCALC-FILE
+                    AT END MOVE 'S' TO WS-EOF
+                    NOT AT END ADD 1 TO WS-STAT-LEIDOS
+                 END-READ
+              END-PERFORM
+              CLOSE PAYCALC-FILE
+           END-IF.
+
+       IMPRIME-ESTADISTICAS.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-STAT-FIN.
+           COMPUTE WS-STAT-SEG-FIN =
+               WS-STAT-HH-FIN * 3600 + WS-STAT-MM-FIN * 60
+                   + WS-STAT-SS-FIN.
+           COMPUTE WS-STAT-SEG-TRANSCURRIDOS =
+               WS-STAT-SEG-FIN - WS-STAT-SEG-INI.
+           DISPLAY "FIN DE JOB PAYSORT: LEIDOS=" WS-STAT-LEIDOS
+               " PROCESADOS=" WS-STAT-PROCESADOS
+               " RECHAZADOS=" WS-STAT-RECHAZADOS
+               " SEGUNDOS=" WS-STAT-SEG-TRANSCURRIDOS.
