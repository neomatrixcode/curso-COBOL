@@ -10,8 +10,159 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TIPOSDEDATOS.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * EMPLOYEE-MASTER: un registro por trabajador, ya no se calcula
+      * el salario de un solo empleado "fantasma" con literales.
+           SELECT EMPLOYEE-FILE ASSIGN TO "data/EMPLOYEE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPLOYEE-STATUS.
+
+      * PAYCALC-FILE: salida con el SALARIO ya calculado por empleado,
+      * es la entrada del reporte de nomina (PAYREG.cbl).
+           SELECT PAYCALC-FILE ASSIGN TO "data/PAYCALC.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYCALC-STATUS.
+
+      * AUDIT-FILE: pista de auditoria, un registro antes/despues por
+      * cada SALARIO calculado, para reconstruir totales cuestionados
+      * semanas despues de la corrida.
+           SELECT AUDIT-FILE ASSIGN TO "data/AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+      * CHECKPOINT-FILE: el patron PERFORM VARYING COUNTER de CICLOS
+      * se usa aqui para recorrer el archivo de empleados; cada pocos
+      * registros se graba el ultimo DATO-ID procesado, y al reiniciar
+      * despues de un abend se saltan los registros ya procesados en
+      * vez de arrancar de nuevo desde el registro uno.
+           SELECT CHECKPOINT-FILE ASSIGN TO "data/CHECKPOINT.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+      * SUSPENSE-FILE: registros que fallan una validacion (por
+      * ejemplo MX-ESTADO fuera del catalogo) se escriben aqui con un
+      * codigo de motivo, en vez de solo desplegar un mensaje y seguir.
+           SELECT SUSPENSE-FILE ASSIGN TO "data/SUSPENSE.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-STATUS.
+
+      * PAY-RATE-FILE: tarifa vigente por JOB-GRADE. Se lee una sola
+      * vez a memoria al inicio de la corrida.
+           SELECT PAY-RATE-FILE ASSIGN TO "data/PAYRATE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYRATE-STATUS.
+
+      * YTD-FILE-IN / YTD-FILE-OUT: acumulador year-to-date por
+      * empleado (patron viejo-maestro/nuevo-maestro). Se lee el
+      * balance de la corrida anterior, se le suma lo de este periodo,
+      * y se graba el balance nuevo; jobs/PAYROLL.job renombra el
+      * archivo de salida al de entrada para la siguiente corrida.
+           SELECT YTD-FILE-IN ASSIGN TO "data/YTD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YTD-IN-STATUS.
+
+           SELECT YTD-FILE-OUT ASSIGN TO "data/YTD.DAT.NEW"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-YTD-OUT-STATUS.
+
+      * DEDUCCION-FILE: detalle de deducciones por codigo (ISR, IMSS,
+      * etc.), puede haber varios renglones por DATO-ID. Se lee una
+      * sola vez a memoria al inicio de la corrida, mismo patron que
+      * PAY-RATE-FILE/TABLA-TARIFAS.
+           SELECT DEDUCCION-FILE ASSIGN TO "data/DEDUCCION.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEDUCCION-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+           COPY EMPREC.
+
+       FD  PAYCALC-FILE.
+           COPY EMPREC
+               REPLACING EMPLOYEE-RECORD BY PAYCALC-RECORD
+                         DATO-ID BY PC-DATO-ID
+                         HORAS BY PC-HORAS
+                         PAGO BY PC-PAGO
+                         SALARIO BY PC-SALARIO
+                         MX-ESTADO BY PC-MX-ESTADO
+                         ESTADO-VALIDO BY PC-ESTADO-VALIDO
+                         JOB-GRADE BY PC-JOB-GRADE
+                         DEDUCCION-PERIODO BY PC-DEDUCCION-PERIODO
+                         DEPARTAMENTO BY PC-DEPARTAMENTO
+                         SCHEDULED-HORAS BY PC-SCHEDULED-HORAS
+                         EMPLOYEE-STATUS BY PC-EMPLOYEE-STATUS
+                         ACTIVO BY PC-ACTIVO
+                         BAJA BY PC-BAJA
+                         LICENCIA BY PC-LICENCIA
+                         NET-SALARIO BY PC-NET-SALARIO.
+
+       FD  AUDIT-FILE.
+           COPY AUDITREC.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-CONTADOR      PIC 9(6).
+           05  CKPT-DATO-ID       PIC 99.
+
+       FD  SUSPENSE-FILE.
+           COPY SUSPREC.
+
+       FD  PAY-RATE-FILE.
+           COPY PAYRATE.
+
+       FD  YTD-FILE-IN.
+           COPY YTDACUM.
+
+       FD  YTD-FILE-OUT.
+           COPY YTDACUM
+               REPLACING YTD-RECORD BY YTD-OUT-RECORD
+                         YTD-DATO-ID BY YTDO-DATO-ID
+                         YTD-HORAS BY YTDO-HORAS
+                         YTD-SALARIO BY YTDO-SALARIO
+                         YTD-DEDUCCIONES BY YTDO-DEDUCCIONES
+                         YTD-SALARIO-ANTERIOR BY YTDO-SALARIO-ANTERIOR.
+
+       FD  DEDUCCION-FILE.
+           COPY DEDUCREC.
+
        WORKING-STORAGE SECTION.
+           77 WS-PAYRATE-STATUS PIC XX VALUE SPACES.
+           77 WS-NUM-TARIFAS PIC 99 VALUE ZERO.
+       01  TABLA-TARIFAS.
+           05  TARIFA-ENTRY OCCURS 20 TIMES
+                   INDEXED BY TARIFA-IDX2.
+               10  TAB-GRADO      PIC X(2).
+               10  TAB-TARIFA     PIC 9(5)V99.
+
+           77 WS-DEDUCCION-STATUS PIC XX VALUE SPACES.
+           77 WS-NUM-DEDUCCIONES PIC 999 VALUE ZERO.
+       01  TABLA-DEDUCCIONES.
+           05  DED-ENTRY OCCURS 100 TIMES
+                   INDEXED BY DED-IDX2.
+               10  TAB-DED-ID       PIC 99.
+               10  TAB-DED-CODIGO   PIC X(4).
+               10  TAB-DED-MONTO    PIC 9(5)V99.
+           77 WS-DEDUCCIONES-DETALLE PIC 9(7)V99 VALUE ZERO.
+           77 WS-NET-SALARIO-VALIDO PIC X VALUE 'S'.
+              88 NET-SALARIO-ES-VALIDO VALUE 'S'.
+
+      * conteo de DATO-ID por pasada previa a EMPLOYEE-FILE, para
+      * detectar dos renglones con el mismo DATO-ID antes de calcular
+      * SALARIO por segunda vez para el mismo empleado (una mala
+      * extraccion ya nos duplico un pago). Mismo patron OCCURS/
+      * INDEXED BY que TABLA-TARIFAS/TABLA-DEDUCCIONES.
+           77 WS-NUM-DATOID PIC 999 VALUE ZERO.
+           77 WS-DATOID-ENCONTRADO PIC X VALUE 'N'.
+       01  TABLA-DATOID-CONTEO.
+           05  DATOID-ENTRY OCCURS 100 TIMES
+                   INDEXED BY DID-IDX.
+               10  TAB-DATOID         PIC 99.
+               10  TAB-DATOID-CONTEO  PIC 9(3).
+           77 WS-DATOID-DUPLICADO PIC X VALUE 'N'.
+              88 DATO-ID-ES-DUPLICADO VALUE 'S'.
       * double NUM1-WS = 3.5
            77 NUM1-WS PIC 99V9 VALUE IS 32.5.
            77 NUM2-WS PIC S9V9 VALUE IS -6.2.
@@ -20,23 +171,581 @@
       * el simbolo de definicion de datos, por defecto su valor es (1)
            77 DATO-TEXTO PIC A(10) VALUE 'HOLA MUNDO'.
            77 DATO-TEXTO2 PIC X(10) VALUE 'H0La_MU#DO'.
-      * int DATO-ID = 00
-           77 DATO-ID PIC 99 VALUE ZERO.
-           77 HORAS PIC 9.
-           77 PAGO PIC 9(3).
-           77 SALARIO PIC 9(5).
+
+           77 WS-EMPLOYEE-STATUS PIC XX VALUE SPACES.
+           77 WS-PAYCALC-STATUS PIC XX VALUE SPACES.
+           77 WS-AUDIT-STATUS PIC XX VALUE SPACES.
+           77 WS-CHECKPOINT-STATUS PIC XX VALUE SPACES.
+           77 WS-SUSPENSE-STATUS PIC XX VALUE SPACES.
+           77 WS-EOF PIC X VALUE 'N'.
+              88 NO-HAY-MAS-EMPLEADOS VALUE 'S'.
+           77 WS-SALARIO-ANTERIOR PIC 9(7)V99 VALUE ZERO.
+           77 WS-CONTADOR PIC 9(6) VALUE ZERO.
+           77 WS-ULTIMO-ID-PROCESADO PIC 99 VALUE ZERO.
+           77 WS-INTERVALO-CHECKPOINT PIC 9(4) VALUE 2.
+      * version editada de SALARIO para pantalla/reporte, con signo
+      * de moneda y separador de miles (los reportes impresos no se
+      * entregan como una cadena de digitos sin formato)
+           77 WS-SALARIO-EDIT PIC $Z,ZZZ,ZZ9.99.
+
+           COPY PAYPARM.
+
+           77 WS-YTD-IN-STATUS PIC XX VALUE SPACES.
+           77 WS-YTD-OUT-STATUS PIC XX VALUE SPACES.
+           77 WS-YTD-EOF PIC X VALUE 'N'.
+              88 NO-HAY-MAS-YTD VALUE 'S'.
+           77 WS-YTD-HORAS-ACUM PIC 9(5) VALUE ZERO.
+           77 WS-YTD-SALARIO-ACUM PIC 9(9)V99 VALUE ZERO.
+           77 WS-YTD-DEDUCCIONES-ACUM PIC 9(7)V99 VALUE ZERO.
+           77 WS-DEDUCCION-VALIDA PIC X VALUE 'S'.
+              88 DEDUCCION-ES-VALIDA VALUE 'S'.
+
+      * tolerancia entre HORAS (lo trabajado) y SCHEDULED-HORAS (lo
+      * programado por el supervisor); una diferencia mayor manda el
+      * registro a SUSPENSE-FILE en vez de calcular SALARIO, para que
+      * un supervisor apruebe la excepcion.
+           77 WS-TOLERANCIA-HORAS PIC 9(3) VALUE 8.
+           77 WS-DIFERENCIA-HORAS PIC S9(3) VALUE ZERO.
+           77 WS-HORAS-VALIDAS PIC X VALUE 'S'.
+              88 HORAS-SON-VALIDAS VALUE 'S'.
+
+      * edicion de HORAS antes de cualquier calculo: HORAS es PIC 9(3)
+      * (no puede llegar negativo del archivo), pero cero o un numero
+      * disparatado (por ejemplo de un extracto de reloj checador mal
+      * leido) tampoco debe entrar a COMPUTE SALARIO sin revisarse.
+           77 WS-HORAS-MAXIMO PIC 9(3) VALUE 200.
+           77 WS-HORAS-VALIDAS-EDICION PIC X VALUE 'S'.
+              88 HORAS-EDICION-VALIDA VALUE 'S'.
+
+      * estadisticas de fin de job: registros leidos/procesados/
+      * rechazados y tiempo transcurrido, para que operaciones sepa
+      * desde el log del batch si la corrida proceso el volumen
+      * esperado sin tener que abrir cada archivo de salida por
+      * separado.
+           77 WS-STAT-LEIDOS PIC 9(6) VALUE ZERO.
+           77 WS-STAT-PROCESADOS PIC 9(6) VALUE ZERO.
+           77 WS-STAT-RECHAZADOS PIC 9(6) VALUE ZERO.
+           01  WS-STAT-INI.
+               05  WS-STAT-HH-INI PIC 99.
+               05  WS-STAT-MM-INI PIC 99.
+               05  WS-STAT-SS-INI PIC 99.
+           01  WS-STAT-FIN.
+               05  WS-STAT-HH-FIN PIC 99.
+               05  WS-STAT-MM-FIN PIC 99.
+               05  WS-STAT-SS-FIN PIC 99.
+           77 WS-STAT-SEG-INI PIC 9(5) VALUE ZERO.
+           77 WS-STAT-SEG-FIN PIC 9(5) VALUE ZERO.
+           77 WS-STAT-SEG-TRANSCURRIDOS PIC 9(5) VALUE ZERO.
+
+      * guarda de ventana de batch (mismo patron que CICLOS.cbl,
+      * VERIFICA-VENTANA-BATCH): PROCESA-EMPLEADOS es el ciclo real de
+      * proceso de empleados de la corrida nocturna; si al terminar un
+      * empleado ya se llevan mas segundos que WS-BATCH-VENTANA-SEG, se
+      * graba un checkpoint final y el job para limpiamente en vez de
+      * seguir corriendo hasta encimarse con el horario en linea del
+      * siguiente dia habil.
+           77 WS-BATCH-VENTANA-SEG PIC 9(5) VALUE 28800.
+           77 WS-STAT-SEG-ACTUAL PIC 9(5) VALUE ZERO.
+           77 WS-VENTANA-EXCEDIDA PIC X VALUE 'N'.
+              88 VENTANA-DE-BATCH-EXCEDIDA VALUE 'S'.
 
        PROCEDURE DIVISION.
+       MAIN-PROCESO.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-STAT-INI.
+           COMPUTE WS-STAT-SEG-INI =
+               WS-STAT-HH-INI * 3600 + WS-STAT-MM-INI * 60
+                   + WS-STAT-SS-INI.
+
            DISPLAY "NUM1-WS : "NUM1-WS.
            DISPLAY "NUM2-WS   : "NUM2-WS.
            DISPLAY "DATO-TEXTO : "DATO-TEXTO.
            DISPLAY "DATO-TEXTO2   : "DATO-TEXTO2.
+
+           PERFORM CARGA-TABLA-DUPLICADOS.
+
+           OPEN INPUT EMPLOYEE-FILE.
+           IF WS-EMPLOYEE-STATUS NOT = "00"
+              DISPLAY "ERROR AL ABRIR EMPLOYEE-FILE: "
+                  WS-EMPLOYEE-STATUS
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT PAYCALC-FILE.
+           IF WS-PAYCALC-STATUS NOT = "00"
+              DISPLAY "ERROR AL ABRIR PAYCALC-FILE: "
+                  WS-PAYCALC-STATUS
+              CLOSE EMPLOYEE-FILE
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT AUDIT-FILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+              DISPLAY "ERROR AL ABRIR AUDIT-FILE: "
+                  WS-AUDIT-STATUS
+              CLOSE EMPLOYEE-FILE PAYCALC-FILE
+              STOP RUN
+           END-IF.
+
+           MOVE ZERO TO PARM-TOTAL-SALARIO PARM-REGISTROS-PROCESADOS.
+
+           PERFORM CARGA-TABLA-TARIFAS.
+           PERFORM CARGA-TABLA-DEDUCCIONES.
+
+           PERFORM LEE-CHECKPOINT-ANTERIOR.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           OPEN OUTPUT SUSPENSE-FILE.
+
+           OPEN INPUT YTD-FILE-IN.
+           OPEN OUTPUT YTD-FILE-OUT.
+           PERFORM LEE-YTD-ANTERIOR.
+
+           PERFORM LEE-EMPLEADO.
+           PERFORM SALTA-REGISTROS-YA-PROCESADOS
+               UNTIL NO-HAY-MAS-EMPLEADOS
+               OR DATO-ID > WS-ULTIMO-ID-PROCESADO.
+           PERFORM PROCESA-EMPLEADOS
+               UNTIL NO-HAY-MAS-EMPLEADOS
+                  OR VENTANA-DE-BATCH-EXCEDIDA.
+           IF VENTANA-DE-BATCH-EXCEDIDA
+              DISPLAY "ADVERTENCIA: VENTANA DE BATCH EXCEDIDA, JOB "
+                  "TERMINADO LIMPIAMENTE, REGISTROS PROCESADOS: "
+                  WS-CONTADOR
+           END-IF.
+
+           CLOSE EMPLOYEE-FILE PAYCALC-FILE AUDIT-FILE CHECKPOINT-FILE
+                 SUSPENSE-FILE YTD-FILE-IN YTD-FILE-OUT.
+      * un checkpoint solo sirve para reanudar despues de un abend a
+      * medio archivo; si el job llego hasta aca sin exceder la
+      * ventana de batch es que proceso EMPLOYEE-FILE completo, asi
+      * que el checkpoint de esta corrida ya no debe sobrevivir para
+      * la siguiente corrida ordinaria (de lo contrario esa siguiente
+      * corrida lo confundiria con uno de un abend y se saltaria
+      * empleados activos via SALTA-REGISTROS-YA-PROCESADOS)
+           IF NOT VENTANA-DE-BATCH-EXCEDIDA
+              OPEN OUTPUT CHECKPOINT-FILE
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+      * PARM-REGISTROS-PROCESADOS y PARM-TOTAL-SALARIO quedan en la
+      * PAYROLL-PARM-AREA compartida para que PAYROLL-RUN los recoja
+      * sin releer PAYCALC-FILE
+           MOVE WS-STAT-PROCESADOS TO PARM-REGISTROS-PROCESADOS.
+           PERFORM IMPRIME-ESTADISTICAS.
+           GOBACK.
+
+      * pasada previa a EMPLOYEE-FILE completo (se abre y cierra aparte
+      * de la pasada principal de PROCESA-EMPLEADOS) para contar cuantas
+      * veces aparece cada DATO-ID antes de calcular un solo SALARIO
+       CARGA-TABLA-DUPLICADOS.
+           OPEN INPUT EMPLOYEE-FILE.
+           IF WS-EMPLOYEE-STATUS = "00"
+              PERFORM UNTIL WS-EMPLOYEE-STATUS NOT = "00"
+                 READ EMPLOYEE-FILE
+                    AT END MOVE "10" TO WS-EMPLOYEE-STATUS
+                    NOT AT END
+                       PERFORM ACUMULA-CONTEO-DATOID
+                 END-READ
+              END-PERFORM
+              CLOSE EMPLOYEE-FILE
+              MOVE SPACES TO WS-EMPLOYEE-STATUS
+           END-IF.
+
+       ACUMULA-CONTEO-DATOID.
+           MOVE 'N' TO WS-DATOID-ENCONTRADO.
+           PERFORM VARYING DID-IDX FROM 1 BY 1
+                   UNTIL DID-IDX > WS-NUM-DATOID
+              IF TAB-DATOID(DID-IDX) = DATO-ID
+                 ADD 1 TO TAB-DATOID-CONTEO(DID-IDX)
+                 MOVE 'S' TO WS-DATOID-ENCONTRADO
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+           IF WS-DATOID-ENCONTRADO = 'N'
+              ADD 1 TO WS-NUM-DATOID
+              MOVE DATO-ID TO TAB-DATOID(WS-NUM-DATOID)
+              MOVE 1 TO TAB-DATOID-CONTEO(WS-NUM-DATOID)
+           END-IF.
+
+      * busca el conteo de la pasada previa para el DATO-ID en turno;
+      * mas de un renglon con el mismo DATO-ID es DATO-ID-ES-DUPLICADO
+       BUSCA-CONTADOR-DUPLICADO.
+           MOVE 'N' TO WS-DATOID-DUPLICADO.
+           PERFORM VARYING DID-IDX FROM 1 BY 1
+                   UNTIL DID-IDX > WS-NUM-DATOID
+              IF TAB-DATOID(DID-IDX) = DATO-ID
+                 IF TAB-DATOID-CONTEO(DID-IDX) > 1
+                    MOVE 'S' TO WS-DATOID-DUPLICADO
+                 END-IF
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+
+       CARGA-TABLA-TARIFAS.
+           OPEN INPUT PAY-RATE-FILE.
+           IF WS-PAYRATE-STATUS = "00"
+              PERFORM UNTIL WS-PAYRATE-STATUS NOT = "00"
+                 READ PAY-RATE-FILE
+                    AT END MOVE "10" TO WS-PAYRATE-STATUS
+                    NOT AT END
+                       ADD 1 TO WS-NUM-TARIFAS
+                       MOVE PR-GRADO TO
+                           TAB-GRADO(WS-NUM-TARIFAS)
+                       MOVE PR-TARIFA TO
+                           TAB-TARIFA(WS-NUM-TARIFAS)
+                 END-READ
+              END-PERFORM
+              CLOSE PAY-RATE-FILE
+           END-IF.
+
+      * carga a memoria todo DEDUCCION.DAT; puede haber varios
+      * renglones por DATO-ID, asi que la busqueda de
+      * SUMA-DEDUCCIONES-DETALLE recorre la tabla completa sumando en
+      * vez de parar en la primera coincidencia como
+      * BUSCA-TARIFA-POR-GRADO
+       CARGA-TABLA-DEDUCCIONES.
+           OPEN INPUT DEDUCCION-FILE.
+           IF WS-DEDUCCION-STATUS = "00"
+              PERFORM UNTIL WS-DEDUCCION-STATUS NOT = "00"
+                 READ DEDUCCION-FILE
+                    AT END MOVE "10" TO WS-DEDUCCION-STATUS
+                    NOT AT END
+                       ADD 1 TO WS-NUM-DEDUCCIONES
+                       MOVE DED-DATO-ID TO
+                           TAB-DED-ID(WS-NUM-DEDUCCIONES)
+                       MOVE DED-CODIGO TO
+                           TAB-DED-CODIGO(WS-NUM-DEDUCCIONES)
+                       MOVE DED-MONTO TO
+                           TAB-DED-MONTO(WS-NUM-DEDUCCIONES)
+                 END-READ
+              END-PERFORM
+              CLOSE DEDUCCION-FILE
+           END-IF.
+
+      * si existe un checkpoint de una corrida anterior que abendo a
+      * la mitad, se lee el ultimo DATO-ID confirmado como procesado
+       LEE-CHECKPOINT-ANTERIOR.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "00"
+              PERFORM UNTIL WS-EOF = 'S'
+                 READ CHECKPOINT-FILE
+                    AT END MOVE 'S' TO WS-EOF
+                    NOT AT END
+                       MOVE CKPT-CONTADOR TO WS-CONTADOR
+                       MOVE CKPT-DATO-ID TO WS-ULTIMO-ID-PROCESADO
+                 END-READ
+              END-PERFORM
+              CLOSE CHECKPOINT-FILE
+              MOVE 'N' TO WS-EOF
+              IF WS-ULTIMO-ID-PROCESADO NOT = ZERO
+                 DISPLAY "REINICIANDO DESPUES DE DATO-ID: "
+                     WS-ULTIMO-ID-PROCESADO
+              END-IF
+           END-IF.
+
+       SALTA-REGISTROS-YA-PROCESADOS.
+           PERFORM LEE-EMPLEADO.
+
+       PROCESA-EMPLEADOS.
            DISPLAY "DATO-ID   : "DATO-ID.
-      * HORAS = 8
-           MOVE 8 TO HORAS.
-           MOVE 100 TO PAGO.
-      * calculo del salario
-           COMPUTE SALARIO = HORAS * PAGO
-      * impresion en pantalla del salario
-           DISPLAY "SALARIO = "SALARIO
-           STOP RUN.
+           ADD 1 TO WS-STAT-LEIDOS.
+           PERFORM BUSCA-CONTADOR-DUPLICADO.
+           IF DATO-ID-ES-DUPLICADO
+              PERFORM ESCRIBE-SUSPENSO-DUPLICADO
+           ELSE
+              IF BAJA OR LICENCIA
+                 PERFORM SALTA-POR-STATUS
+              ELSE
+                 IF NOT ESTADO-VALIDO
+                    PERFORM ESCRIBE-SUSPENSO
+                 ELSE
+                    PERFORM VALIDA-EDICION-HORAS
+                    IF NOT HORAS-EDICION-VALIDA
+                       PERFORM ESCRIBE-SUSPENSO-EDICION-HORAS
+                    ELSE
+                       PERFORM VALIDA-HORAS-PROGRAMADAS
+                       IF NOT HORAS-SON-VALIDAS
+                          PERFORM ESCRIBE-SUSPENSO-HORAS
+                       ELSE
+                          PERFORM CALCULA-Y-ESCRIBE-SALARIO
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+           ADD 1 TO WS-CONTADOR.
+           IF FUNCTION MOD(WS-CONTADOR, WS-INTERVALO-CHECKPOINT) = 0
+              PERFORM ESCRIBE-CHECKPOINT
+           END-IF.
+           PERFORM VERIFICA-VENTANA-BATCH.
+           PERFORM LEE-EMPLEADO.
+
+      * si el grado del empleado existe en la tabla de tarifas, PAGO
+      * se toma de ahi; si no, se conserva el PAGO que trae el archivo
+      * de empleados
+       BUSCA-TARIFA-POR-GRADO.
+           PERFORM VARYING TARIFA-IDX2 FROM 1 BY 1
+                   UNTIL TARIFA-IDX2 > WS-NUM-TARIFAS
+              IF TAB-GRADO(TARIFA-IDX2) = JOB-GRADE
+                 MOVE TAB-TARIFA(TARIFA-IDX2) TO PAGO
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+
+      * un empleado en BAJA o LICENCIA no pasa por ninguna validacion
+      * ni calculo de SALARIO; no es un error de captura -no va a
+      * SUSPENSE-FILE-, es simplemente un empleado que este periodo no
+      * cobra
+       SALTA-POR-STATUS.
+           DISPLAY "EMPLEADO SALTADO POR STATUS: " EMPLOYEE-STATUS
+               " DATO-ID: " DATO-ID.
+           ADD 1 TO WS-STAT-RECHAZADOS.
+
+      * dos (o mas) renglones con el mismo DATO-ID en el archivo de
+      * entrada; ninguno de los dos calcula SALARIO en esta corrida,
+      * los dos se mandan a SUSPENSE-FILE para que ops los reconcilie
+       ESCRIBE-SUSPENSO-DUPLICADO.
+           DISPLAY "REGISTRO A SUSPENSO, DATO-ID DUPLICADO: " DATO-ID.
+           MOVE DATO-ID TO SUS-DATO-ID.
+           MOVE 'DATO-ID DUPLICADO EN ARCHIVO' TO SUS-MOTIVO.
+           MOVE MX-ESTADO TO SUS-MX-ESTADO.
+           WRITE SUSPENSE-RECORD.
+           ADD 1 TO WS-STAT-RECHAZADOS.
+
+       ESCRIBE-SUSPENSO.
+           DISPLAY "REGISTRO A SUSPENSO, MX-ESTADO INVALIDO: "
+               MX-ESTADO.
+           MOVE DATO-ID TO SUS-DATO-ID.
+           MOVE 'MX-ESTADO NO ES UN ESTADO VALIDO' TO SUS-MOTIVO.
+           MOVE MX-ESTADO TO SUS-MX-ESTADO.
+           WRITE SUSPENSE-RECORD.
+           ADD 1 TO WS-STAT-RECHAZADOS.
+
+      * HORAS en cero o por arriba de WS-HORAS-MAXIMO es una excepcion
+      * de captura, antes de comparar contra SCHEDULED-HORAS o calcular
+      * SALARIO
+       VALIDA-EDICION-HORAS.
+           MOVE 'S' TO WS-HORAS-VALIDAS-EDICION.
+           IF HORAS = ZERO OR HORAS > WS-HORAS-MAXIMO
+              MOVE 'N' TO WS-HORAS-VALIDAS-EDICION
+           END-IF.
+
+       ESCRIBE-SUSPENSO-EDICION-HORAS.
+           DISPLAY "REGISTRO A SUSPENSO, HORAS EN CERO O FUERA DE "
+               "RANGO: " HORAS.
+           MOVE DATO-ID TO SUS-DATO-ID.
+           MOVE 'HORAS CERO O FUERA DE RANGO' TO SUS-MOTIVO.
+           MOVE MX-ESTADO TO SUS-MX-ESTADO.
+           WRITE SUSPENSE-RECORD.
+           ADD 1 TO WS-STAT-RECHAZADOS.
+
+      * compara lo trabajado contra lo programado; una diferencia (de
+      * mas o de menos) mayor a WS-TOLERANCIA-HORAS es una excepcion
+       VALIDA-HORAS-PROGRAMADAS.
+           MOVE 'S' TO WS-HORAS-VALIDAS.
+           COMPUTE WS-DIFERENCIA-HORAS = HORAS - SCHEDULED-HORAS.
+           IF FUNCTION ABS(WS-DIFERENCIA-HORAS) > WS-TOLERANCIA-HORAS
+              MOVE 'N' TO WS-HORAS-VALIDAS
+           END-IF.
+
+       ESCRIBE-SUSPENSO-HORAS.
+           DISPLAY "REGISTRO A SUSPENSO, HORAS FUERA DE TOLERANCIA: "
+               "HORAS=" HORAS " PROGRAMADAS=" SCHEDULED-HORAS.
+           MOVE DATO-ID TO SUS-DATO-ID.
+           MOVE 'HORAS FUERA DE TOLERANCIA' TO SUS-MOTIVO.
+           MOVE MX-ESTADO TO SUS-MX-ESTADO.
+           WRITE SUSPENSE-RECORD.
+           ADD 1 TO WS-STAT-RECHAZADOS.
+
+       CALCULA-Y-ESCRIBE-SALARIO.
+      * SALARIO puede venir con el valor de una corrida anterior; se
+      * conserva para el registro de auditoria antes/despues
+           MOVE SALARIO TO WS-SALARIO-ANTERIOR.
+           PERFORM BUSCA-TARIFA-POR-GRADO.
+      * calculo del salario, las horas que exceden 40 se pagan a 1.5
+      * veces la tarifa normal (tiempo extra)
+           IF HORAS > 40
+              COMPUTE SALARIO = 40 * PAGO +
+                  (HORAS - 40) * PAGO * 1.5
+           ELSE
+              COMPUTE SALARIO = HORAS * PAGO
+           END-IF.
+      * impresion en pantalla del salario, ya editado con signo de
+      * moneda y separador de miles
+           MOVE SALARIO TO WS-SALARIO-EDIT.
+           DISPLAY "SALARIO = " WS-SALARIO-EDIT.
+
+      * el registro de auditoria se escribe siempre que COMPUTE SALARIO
+      * ya corrio arriba, sin importar si el registro termina en
+      * SUSPENSE-FILE por deduccion/net-salario invalidos; req006 pide
+      * poder reconstruir de donde salio un SALARIO para cualquier
+      * registro, y esos son justo los casos mas propensos a disputa
+           PERFORM ESCRIBE-AUDITORIA.
+
+           PERFORM VALIDA-DEDUCCION.
+           IF NOT DEDUCCION-ES-VALIDA
+              PERFORM ESCRIBE-SUSPENSO-DEDUCCION
+           ELSE
+              PERFORM SUMA-DEDUCCIONES-DETALLE
+              PERFORM VALIDA-NET-SALARIO
+              IF NOT NET-SALARIO-ES-VALIDO
+                 PERFORM ESCRIBE-SUSPENSO-NET-SALARIO
+              ELSE
+                 COMPUTE NET-SALARIO =
+                     SALARIO - DEDUCCION-PERIODO
+                         - WS-DEDUCCIONES-DETALLE
+      * el registro calculado se escribe para que PAYREG.cbl lo lea
+                 MOVE DATO-ID TO PC-DATO-ID
+                 MOVE HORAS TO PC-HORAS
+                 MOVE PAGO TO PC-PAGO
+                 MOVE SALARIO TO PC-SALARIO
+                 MOVE MX-ESTADO TO PC-MX-ESTADO
+                 MOVE JOB-GRADE TO PC-JOB-GRADE
+                 MOVE DEDUCCION-PERIODO TO PC-DEDUCCION-PERIODO
+                 MOVE DEPARTAMENTO TO PC-DEPARTAMENTO
+                 MOVE SCHEDULED-HORAS TO PC-SCHEDULED-HORAS
+                 MOVE EMPLOYEE-STATUS TO PC-EMPLOYEE-STATUS
+                 MOVE NET-SALARIO TO PC-NET-SALARIO
+                 WRITE PAYCALC-RECORD
+                 ADD SALARIO TO PARM-TOTAL-SALARIO
+                 ADD 1 TO WS-STAT-PROCESADOS
+                 PERFORM ACTUALIZA-YTD
+              END-IF
+           END-IF.
+
+      * suma todos los renglones de TABLA-DEDUCCIONES cuyo DATO-ID
+      * coincida con el empleado en turno (puede haber varios codigos:
+      * ISR, IMSS, etc.)
+       SUMA-DEDUCCIONES-DETALLE.
+           MOVE ZERO TO WS-DEDUCCIONES-DETALLE.
+           PERFORM VARYING DED-IDX2 FROM 1 BY 1
+                   UNTIL DED-IDX2 > WS-NUM-DEDUCCIONES
+              IF TAB-DED-ID(DED-IDX2) = DATO-ID
+                 ADD TAB-DED-MONTO(DED-IDX2) TO WS-DEDUCCIONES-DETALLE
+              END-IF
+           END-PERFORM.
+
+      * NET-SALARIO no puede quedar en negativo; si las deducciones
+      * -DEDUCCION-PERIODO mas el detalle de DEDUCCION.DAT- exceden el
+      * SALARIO bruto del periodo, el registro se manda a revision en
+      * vez de calcular un neto imposible
+       VALIDA-NET-SALARIO.
+           MOVE 'S' TO WS-NET-SALARIO-VALIDO.
+           IF DEDUCCION-PERIODO + WS-DEDUCCIONES-DETALLE > SALARIO
+              MOVE 'N' TO WS-NET-SALARIO-VALIDO
+           END-IF.
+
+       ESCRIBE-SUSPENSO-NET-SALARIO.
+           DISPLAY "REGISTRO A SUSPENSO, DEDUCCIONES EXCEDEN SALARIO: "
+               DATO-ID.
+           MOVE DATO-ID TO SUS-DATO-ID.
+           MOVE 'DEDUCCIONES EXCEDEN SALARIO' TO SUS-MOTIVO.
+           MOVE MX-ESTADO TO SUS-MX-ESTADO.
+           WRITE SUSPENSE-RECORD.
+           ADD 1 TO WS-STAT-RECHAZADOS.
+
+       VALIDA-DEDUCCION.
+      * DEDUCCION-PERIODO debe venir en positivo (como NUM2-WS, el
+      * signo se valida por separado) y no puede exceder el SALARIO
+      * bruto del periodo que se acaba de calcular
+           MOVE 'S' TO WS-DEDUCCION-VALIDA.
+           IF DEDUCCION-PERIODO < 0
+              MOVE 'N' TO WS-DEDUCCION-VALIDA
+           END-IF.
+           IF DEDUCCION-PERIODO > SALARIO
+              MOVE 'N' TO WS-DEDUCCION-VALIDA
+           END-IF.
+
+       ESCRIBE-SUSPENSO-DEDUCCION.
+           DISPLAY "REGISTRO A SUSPENSO, DEDUCCION INVALIDA: "
+               DEDUCCION-PERIODO.
+           MOVE DATO-ID TO SUS-DATO-ID.
+           MOVE 'DEDUCCION-PERIODO INVALIDA' TO SUS-MOTIVO.
+           MOVE MX-ESTADO TO SUS-MX-ESTADO.
+           WRITE SUSPENSE-RECORD.
+           ADD 1 TO WS-STAT-RECHAZADOS.
+
+       ACTUALIZA-YTD.
+      * YTD-FILE-IN viene ordenado por DATO-ID igual que EMPLOYEE-FILE;
+      * se avanza hasta encontrar (o pasar) el balance de este
+      * empleado, se le suma lo del periodo actual y se graba el
+      * balance nuevo. Un empleado nuevo sin balance previo arranca en
+      * cero.
+           PERFORM UNTIL NO-HAY-MAS-YTD OR YTD-DATO-ID >= DATO-ID
+              PERFORM LEE-YTD-ANTERIOR
+           END-PERFORM.
+           IF NOT NO-HAY-MAS-YTD AND YTD-DATO-ID = DATO-ID
+              MOVE YTD-HORAS TO WS-YTD-HORAS-ACUM
+              MOVE YTD-SALARIO TO WS-YTD-SALARIO-ACUM
+              MOVE YTD-DEDUCCIONES TO WS-YTD-DEDUCCIONES-ACUM
+              PERFORM LEE-YTD-ANTERIOR
+           ELSE
+              MOVE ZERO TO WS-YTD-HORAS-ACUM
+              MOVE ZERO TO WS-YTD-SALARIO-ACUM
+              MOVE ZERO TO WS-YTD-DEDUCCIONES-ACUM
+           END-IF.
+           ADD HORAS TO WS-YTD-HORAS-ACUM.
+           ADD SALARIO TO WS-YTD-SALARIO-ACUM.
+           MOVE DATO-ID TO YTDO-DATO-ID.
+           MOVE WS-YTD-HORAS-ACUM TO YTDO-HORAS.
+           MOVE WS-YTD-SALARIO-ACUM TO YTDO-SALARIO.
+           MOVE WS-YTD-DEDUCCIONES-ACUM TO YTDO-DEDUCCIONES.
+      * queda el SALARIO de este periodo como referencia para que la
+      * proxima corrida de PAYEXCEP.cbl compare periodo contra periodo
+           MOVE SALARIO TO YTDO-SALARIO-ANTERIOR.
+           WRITE YTD-OUT-RECORD.
+
+       LEE-YTD-ANTERIOR.
+           READ YTD-FILE-IN
+               AT END MOVE 'S' TO WS-YTD-EOF
+           END-READ.
+
+       ESCRIBE-CHECKPOINT.
+           MOVE WS-CONTADOR TO CKPT-CONTADOR.
+           MOVE DATO-ID TO CKPT-DATO-ID.
+           WRITE CHECKPOINT-RECORD.
+
+      * checa el reloj contra WS-BATCH-VENTANA-SEG (mismo calculo que
+      * VERIFICA-VENTANA-BATCH de CICLOS.cbl); se llama al final de
+      * cada empleado procesado, antes de LEE-EMPLEADO, para que un
+      * checkpoint de emergencia quede apuntando al DATO-ID que
+      * realmente se termino de procesar y no al siguiente registro
+      * que LEE-EMPLEADO todavia no ha leido
+       VERIFICA-VENTANA-BATCH.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-STAT-FIN.
+           COMPUTE WS-STAT-SEG-ACTUAL =
+               WS-STAT-HH-FIN * 3600 + WS-STAT-MM-FIN * 60
+                   + WS-STAT-SS-FIN.
+           IF WS-STAT-SEG-ACTUAL - WS-STAT-SEG-INI
+                   > WS-BATCH-VENTANA-SEG
+              MOVE 'S' TO WS-VENTANA-EXCEDIDA
+              PERFORM ESCRIBE-CHECKPOINT
+           END-IF.
+
+       ESCRIBE-AUDITORIA.
+           MOVE DATO-ID TO AUD-DATO-ID.
+           MOVE WS-SALARIO-ANTERIOR TO AUD-SALARIO-ANT.
+           MOVE SALARIO TO AUD-SALARIO-NVO.
+           MOVE HORAS TO AUD-HORAS.
+           MOVE PAGO TO AUD-PAGO.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-FECHA-CORRIDA.
+           WRITE AUDIT-RECORD.
+
+       LEE-EMPLEADO.
+           READ EMPLOYEE-FILE
+               AT END MOVE 'S' TO WS-EOF
+           END-READ.
+
+      * linea estandar de fin de job: leidos/procesados/rechazados y
+      * segundos transcurridos, para que operaciones vea el volumen de
+      * la corrida desde el log del batch sin abrir archivos
+       IMPRIME-ESTADISTICAS.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-STAT-FIN.
+           COMPUTE WS-STAT-SEG-FIN =
+               WS-STAT-HH-FIN * 3600 + WS-STAT-MM-FIN * 60
+                   + WS-STAT-SS-FIN.
+           COMPUTE WS-STAT-SEG-TRANSCURRIDOS =
+               WS-STAT-SEG-FIN - WS-STAT-SEG-INI.
+           DISPLAY "FIN DE JOB TIPOSDEDATOS: LEIDOS=" WS-STAT-LEIDOS
+               " PROCESADOS=" WS-STAT-PROCESADOS
+               " RECHAZADOS=" WS-STAT-RECHAZADOS
+               " SEGUNDOS=" WS-STAT-SEG-TRANSCURRIDOS.
